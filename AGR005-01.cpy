@@ -0,0 +1,5 @@
+      *****************************************************************
+      *  AGR005-01 : ZST005 end-of-run control-total report listing   *
+      *****************************************************************
+       01  AGR005-01.
+           03  LIGNE                      PIC X(132).
