@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  CDD01-01 : member/account master (new account numbering)     *
+      *  Key "1" = NUMCPT                                              *
+      *****************************************************************
+       01  CDD01-01.
+           03  NUMCPT                     PIC X(12).
+           03  NUMOLD                     PIC X(12).
+           03  NOMCLI                     PIC X(40).
