@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  CWFRMTC : common return area for @MONTAN / @DATE formatters  *
+      *****************************************************************
+       01  CWFRMT.
+           03  CODRET                     PIC X(02).
+           03  CODRSC                     PIC X(04).
