@@ -0,0 +1,5 @@
+      *****************************************************************
+      *  XXXXV : installation constants                               *
+      *****************************************************************
+       01  XXXXV.
+           03  DEVLCL                     PIC X(03)  VALUE "MYR".
