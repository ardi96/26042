@@ -0,0 +1,241 @@
+      *******************************************************************
+      *                                                                 *
+      *            ZSR004 : ZZ1/ZZ4 Account Cross-Reference Coverage    *
+      *     (Lists old account numbers on CDD01-01 with no ZZ1/ZZ4      *
+      *      mapping - the gap that ZST005 otherwise only surfaces      *
+      *      one record at a time as a CODERR "01" reject.)             *
+      *                                                                 *
+      *******************************************************************
+      *                                                                 *
+      * Code reviewer : xxx           * Review date : nn/nn/nnnn        *
+      *******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+      *========================*
+       PROGRAM-ID.                        ZSR004.
+       AUTHOR.                            JHC.
+       DATE-WRITTEN.                      12/11/2011
+
+       ENVIRONMENT DIVISION.
+      *=====================*
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                   UNIX.
+       OBJECT-COMPUTER.                   UNIX.
+       SPECIAL-NAMES.                     DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *==============*
+
+       WORKING-STORAGE SECTION.
+      *========================
+
+      * ================
+      * Copy's of tables
+      * ================
+
+           @COPFIC, CDD01-01.
+           @COPFIC, AGR004-01.
+           @MLTCOPY.
+
+      * ====================
+      * Copy's of interfaces
+      * ====================
+
+           COPY TAR1C.
+           COPY CWFRMTC.
+
+      * ========
+      * Copy's V
+      * ========
+
+           COPY     CCXXV.
+           COPY     XXXXV.
+
+      *===========*
+       01  WORKER.
+      *===========*
+           03  DATSYS                     PIC X(08).
+           03  HEUSYS                     PIC X(08).
+           03  ZONLIB                     PIC X(40).
+
+           03  NUMOLD-CUR                 PIC X(12).
+           03  SWIZZ                      PIC X(01).
+               88  ZZ-FOUND                     VALUE "Y".
+               88  ZZ-MISSING                   VALUE "N".
+           03  CNT-CHECKED                PIC 9(07).
+           03  CNT-GAP                    PIC 9(07).
+           03  CNT-EDIT                   PIC ZZZZZZ9.
+
+       01  CWITF.
+           COPY CW-ITF.
+
+       PROCEDURE DIVISION.
+      *=====================*
+
+      * ========================
+      * Init of batch processing
+      * ========================
+
+       INIT-ZSR004.
+      *------------*
+
+           MOVE 1                         TO MLTSOC      OF CW-ITF.
+           @OPEN,"IO",CDD01-01.
+           @OPEN,"OUT",AGR004-01.
+
+           MOVE 2                         TO MLTSOC      OF CW-ITF.
+           @OPEN,"IO",CDD01-01.
+
+           MOVE 1                         TO MLTSOC      OF CW-ITF.
+           MOVE "ZS"                      TO CWJRNL      OF CW-ITF.
+           MOVE "ZSR004"                  TO CURRENT-PGM OF CW-ITF.
+           MOVE SPACES                    TO CWUSER      OF CW-ITF.
+           MOVE DATSYS     OF WORKER      TO CWDASY      OF CW-ITF.
+           MOVE HEUSYS     OF WORKER      TO CWHESY      OF CW-ITF.
+
+           MOVE 0                         TO CNT-CHECKED OF WORKER.
+           MOVE 0                         TO CNT-GAP     OF WORKER.
+
+           MOVE SPACES                    TO LIGNE OF AGR004-01.
+           STRING "ZZ1/ZZ4 COVERAGE GAP LISTING" DELIMITED BY SIZE
+                  INTO LIGNE OF AGR004-01
+           END-STRING.
+           @WRITE,AGR004-01,XX.
+
+      * ================
+      * Batch processing
+      * ================
+      * One pass per company (MLTSOC) - CDD01-01 is a multiplexed
+      * file and a single sequential pass only ever sees whichever
+      * company MLTSOC is currently pointed at.
+
+           MOVE 1                         TO MLTSOC      OF CW-ITF.
+           PERFORM START-CDD01 THRU START-CDD01-FN.
+
+           PERFORM LOOP-CDD01 THRU LOOP-CDD01-FN
+                         UNTIL NOT ACCESS-OK.
+
+           MOVE 2                         TO MLTSOC      OF CW-ITF.
+           PERFORM START-CDD01 THRU START-CDD01-FN.
+
+           PERFORM LOOP-CDD01 THRU LOOP-CDD01-FN
+                         UNTIL NOT ACCESS-OK.
+
+           PERFORM PRG-REPORT THRU PRG-REPORT-FN.
+
+       PRG-END.
+      *--------*
+
+           @CLOSE,CDD01-01.
+           @CLOSE,AGR004-01.
+
+           STOP RUN.
+
+
+      * =======================
+      * Treatment of the record
+      * =======================
+
+       START-CDD01.
+      *-------------*
+           INITIALIZE CDD01-01.
+
+           MOVE SPACES                  TO NUMCPT OF CDD01-01.
+
+           @START,"1","GE",CDD01-01,XX.
+           IF ACCESS-OK
+              @READNX,CDD01-01,XX
+           END-IF.
+
+       START-CDD01-FN.
+      *----------------*
+           EXIT.
+
+
+       LOOP-CDD01.
+      *------------*
+
+           ADD 1 TO CNT-CHECKED OF WORKER.
+
+           MOVE NUMOLD OF CDD01-01      TO NUMOLD-CUR OF WORKER.
+
+           PERFORM CHECK-ZZ-COVERAGE THRU CHECK-ZZ-COVERAGE-FN.
+
+           IF ZZ-MISSING
+              PERFORM WRITE-GAP THRU WRITE-GAP-FN
+           END-IF.
+
+           @READNX,CDD01-01,XX.
+
+       LOOP-CDD01-FN.
+      *---------------*
+           EXIT.
+
+      * --> The per-format ZZ4 key that ZST005 builds (member/loan id,
+      *     deduction type, etc.) cannot be reconstructed from CDD01-01
+      *     alone, so the coverage check matches ZZ4 and ZZ1 the same
+      *     way the READ-ZZ4 fallback does when it has no format key
+      *     of its own to go on: the bare old account number.
+
+       CHECK-ZZ-COVERAGE.
+      *-------------------*
+
+           MOVE "N"                             TO SWIZZ OF WORKER.
+
+           @TAR1,"ZZ4",NUMOLD-CUR OF WORKER,"01","1",,XX.
+           IF CODRET OF TAR1 = "00"
+              MOVE "Y"                          TO SWIZZ OF WORKER
+           ELSE
+              @TAR1,"ZZ1",NUMOLD-CUR OF WORKER,"01","1",,XX
+              IF CODRET OF TAR1 = "00"
+                 MOVE "Y"                       TO SWIZZ OF WORKER
+              END-IF
+           END-IF.
+
+       CHECK-ZZ-COVERAGE-FN.
+      *----------------------*
+           EXIT.
+
+
+       WRITE-GAP.
+      *-----------*
+
+           ADD 1 TO CNT-GAP OF WORKER.
+
+           MOVE SPACES TO LIGNE OF AGR004-01.
+           STRING "NUMCPT="
+                  NUMCPT OF CDD01-01
+                  " NUMOLD="
+                  NUMOLD-CUR OF WORKER
+                  " NO ZZ1/ZZ4 ENTRY"
+                  DELIMITED BY SIZE INTO LIGNE OF AGR004-01
+           END-STRING.
+           @WRITE,AGR004-01,XX.
+
+       WRITE-GAP-FN.
+      *--------------*
+           EXIT.
+
+
+       PRG-REPORT.
+      *------------*
+
+           MOVE SPACES TO LIGNE OF AGR004-01.
+           MOVE CNT-CHECKED OF WORKER TO CNT-EDIT OF WORKER.
+           STRING "ACCOUNTS CHECKED="
+                  CNT-EDIT OF WORKER
+                  DELIMITED BY SIZE INTO LIGNE OF AGR004-01
+           END-STRING.
+           @WRITE,AGR004-01,XX.
+
+           MOVE SPACES TO LIGNE OF AGR004-01.
+           MOVE CNT-GAP OF WORKER TO CNT-EDIT OF WORKER.
+           STRING "ACCOUNTS WITH NO ZZ1/ZZ4 ENTRY="
+                  CNT-EDIT OF WORKER
+                  DELIMITED BY SIZE INTO LIGNE OF AGR004-01
+           END-STRING.
+           @WRITE,AGR004-01,XX.
+
+       PRG-REPORT-FN.
+      *---------------*
+           EXIT.
