@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  ZSD02-01 : pre-migration monthly repayment / insurance ref   *
+      *  Key "1" = NUMCPT                                              *
+      *****************************************************************
+       01  ZSD02-01.
+           03  NUMCPT                     PIC X(12).
+           03  MONRBT-ORI                 PIC S9(14)V9(02) COMP-3.
+           03  MONCHR   OCCURS 12         PIC S9(14)V9(02) COMP-3.
