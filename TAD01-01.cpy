@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  TAD01-01 : generic mapping/deduction table - rows for "ZZ1", *
+      *             "ZZ2", "ZZ4" (and any other NUMTBL family) share   *
+      *             this one physical layout.                         *
+      *  Key "1" = NUMTBL + ARGTBL                                     *
+      *****************************************************************
+       01  TAD01-01.
+           03  NUMTBL                     PIC X(03).
+           03  ARGTBL                     PIC X(30).
+           03  LIBEL1                     PIC X(12).
+           03  ZONTBL                     PIC X(12).
+           03  MONTB1                     PIC S9(14)V9(02) COMP-3.
