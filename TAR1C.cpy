@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  TAR1C : parameter record for the @TAR1 generic table lookup  *
+      *****************************************************************
+       01  TAR1.
+           03  NUMTBL                     PIC X(03).
+           03  ARGTBL                     PIC X(30).
+           03  TYPACC                     PIC X(02).
+           03  NIVERR                     PIC X(01).
+           03  LANGUE                     PIC X(01).
+           03  ZONTBL                     PIC X(12).
+           03  LIBEL1                     PIC X(12).
+           03  CODRET                     PIC X(02).
