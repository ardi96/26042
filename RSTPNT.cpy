@@ -0,0 +1,42 @@
+      *****************************************************************
+      *  RSTPNT : generic whole-run restart handling, shared by the   *
+      *           batch suite through "COPY RSTPNT." at PROCEDURE     *
+      *           DIVISION level.  Uses table 019 (@CWRD) to remember *
+      *           whether a program started and did not finish.      *
+SKH003*           Also carries the key (NUMCPT/NUMSEQ) of the last    *
+SKH003*           row successfully written to AGD06-01, so a restart  *
+SKH003*           can reposition the input file instead of starting   *
+SKH003*           again from the first record.                        *
+      *****************************************************************
+       GET-RESTART-POINT.
+      *----------------*
+           MOVE "N"                  TO RSTPNT-IND OF RSTPNT-AREA.
+SKH003     MOVE SPACES                TO RSTPNT-NUMCPT OF RSTPNT-AREA.
+SKH003     MOVE SPACES                TO RSTPNT-NUMSEQ OF RSTPNT-AREA.
+SKH003     @CWRD,"03","L",RSTPNT-AREA,XX.
+           IF CODRET OF CWFRMT = "00"
+              MOVE "Y"               TO RSTPNT-IND OF RSTPNT-AREA
+           END-IF.
+
+       GET-RESTART-POINT-FN.
+      *---------------------*
+           EXIT.
+
+SKH003 SAVE-RESTART-POINT.
+SKH003*------------------*
+SKH003     @CWRD,"03","N",RSTPNT-AREA,XX.
+
+SKH003 SAVE-RESTART-POINT-FN.
+SKH003*---------------------*
+SKH003     EXIT.
+
+       NO-RESTART-POINT.
+      *-----------------*
+           @CWRD,"03","D".
+           MOVE "N"                  TO RSTPNT-IND OF RSTPNT-AREA.
+SKH003     MOVE SPACES                TO RSTPNT-NUMCPT OF RSTPNT-AREA.
+SKH003     MOVE SPACES                TO RSTPNT-NUMSEQ OF RSTPNT-AREA.
+
+       NO-RESTART-POINT-FN.
+      *--------------------*
+           EXIT.
