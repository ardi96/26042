@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  RSTPNTC : working-storage for the RSTPNT restart copybook    *
+      *****************************************************************
+       01  RSTPNT-AREA.
+           03  RSTPNT-IND                 PIC X(01).
+               88  RESTART-PENDING              VALUE "Y".
+               88  RESTART-NONE                 VALUE "N".
+SKH003     03  RSTPNT-NUMCPT              PIC X(12).
+SKH003     03  RSTPNT-NUMSEQ              PIC X(06).
