@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  CWTECHC : technical linkage items passed in CWOPT            *
+      *****************************************************************
+           03  CWTECH.
+               05  DATBUS                 PIC X(08).
+               05  HEUBUS                 PIC X(08).
+           03  CWACCESS                   PIC X(01).
