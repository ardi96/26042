@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CDD33-01 : loan repayment schedule                           *
+      *  Key "3" = NUMCPT                                              *
+      *****************************************************************
+       01  CDD33-01.
+           03  NUMCPT                     PIC X(12).
+           03  NUMLOA                     PIC X(10).
+           03  SWICAP                     PIC X(01).
+           03  MONRBT-INT                 PIC S9(14)V9(02) COMP-3.
+           03  MONRBT-CAP                 PIC S9(14)V9(02) COMP-3.
