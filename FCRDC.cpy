@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  FCRDC : parameter record for the @FCRD sequence number call  *
+      *****************************************************************
+       01  FCRD.
+           03  CODRET                     PIC X(02).
+           03  SWIDEP                     PIC X(01).
+           03  BASE35                     PIC X(06).
