@@ -0,0 +1,335 @@
+      *******************************************************************
+      *                                                                 *
+      *            ZSR008 : Re-drive program for rejected AGD06-01     *
+      *     postings - revisits "01" (no ZZ1/ZZ4 mapping) rejects and  *
+      *     retries the same lookup chain READ-ZZ4/READ-CDD01 in       *
+      *     ZST005 use, in case the missing mapping has since been     *
+      *     added to ZZ4/ZZ1/CDD01. Rows that now resolve are marked   *
+      *     STAEVT 2000 so they are picked up like any accepted        *
+      *     posting; rows that still fail are left rejected as-is.     *
+      *                                                                 *
+      *******************************************************************
+      *                                                                 *
+      * Code reviewer : xxx           * Review date : nn/nn/nnnn        *
+      *******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+      *========================*
+       PROGRAM-ID.                        ZSR008.
+       AUTHOR.                            JHC.
+       DATE-WRITTEN.                      12/11/2011
+
+       ENVIRONMENT DIVISION.
+      *=====================*
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.                   UNIX.
+       OBJECT-COMPUTER.                   UNIX.
+       SPECIAL-NAMES.                     DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+      *==============*
+
+       WORKING-STORAGE SECTION.
+      *========================
+
+      * ================
+      * Copy's of tables
+      * ================
+
+           @COPFIC, AGD06-01.
+           @COPFIC, AGR008-01.
+           @COPFIC, TAD01-01.
+           @COPFIC, CDD01-01.
+           @MLTCOPY.
+
+      * ====================
+      * Copy's of interfaces
+      * ====================
+
+           COPY TAR1C.
+           COPY CWFRMTC.
+
+      * ========
+      * Copy's V
+      * ========
+
+           COPY     CCXXV.
+           COPY     XXXXV.
+
+      *===========*
+       01  WORKER.
+      *===========*
+           03  DATSYS                     PIC X(08).
+           03  HEUSYS                     PIC X(08).
+           03  ZONLIB                     PIC X(40).
+
+           03  ARGTBL-KEY                 PIC X(30).
+           03  NUMCPT-KEY                 PIC X(12).
+           03  NUMCPT-THA                 PIC X(12).
+           03  SWIYES                     PIC X(01).
+           03  SWIFND                     PIC X(01).
+               88  REDRIVE-FOUND                VALUE "Y".
+               88  REDRIVE-NOT-FOUND             VALUE "N".
+           03  CNT-CHECKED                PIC 9(07).
+           03  CNT-REDRIVEN               PIC 9(07).
+           03  CNT-STILL-REJ              PIC 9(07).
+           03  CNT-EDIT                   PIC ZZZZZZ9.
+
+       01  CWITF.
+           COPY CW-ITF.
+
+       PROCEDURE DIVISION.
+      *=====================*
+
+      * ========================
+      * Init of batch processing
+      * ========================
+
+       INIT-ZSR008.
+      *------------*
+
+           @OPEN,"IO",AGD06-01.
+           @OPEN,"OUT",AGR008-01.
+           @OPEN,"IO",TAD01-01.
+
+      * CDD01-01 is multiplexed by MLTSOC (see ZST005's INIT-J2) - both
+      * companies' slots have to be opened up front, the same way, or
+      * CHECK-REDRIVE can only ever confirm company-1 accounts.
+           MOVE 1                         TO MLTSOC      OF CW-ITF.
+           @OPEN,"IO",CDD01-01.
+           MOVE 2                         TO MLTSOC      OF CW-ITF.
+           @OPEN,"IO",CDD01-01.
+
+           MOVE 1                         TO MLTSOC      OF CW-ITF.
+           MOVE "ZS"                      TO CWJRNL      OF CW-ITF.
+           MOVE "ZSR008"                  TO CURRENT-PGM OF CW-ITF.
+           MOVE SPACES                    TO CWUSER      OF CW-ITF.
+           MOVE DATSYS     OF WORKER      TO CWDASY      OF CW-ITF.
+           MOVE HEUSYS     OF WORKER      TO CWHESY      OF CW-ITF.
+
+           MOVE 0                         TO CNT-CHECKED  OF WORKER.
+           MOVE 0                         TO CNT-REDRIVEN OF WORKER.
+           MOVE 0                         TO CNT-STILL-REJ OF WORKER.
+
+           MOVE SPACES                    TO LIGNE OF AGR008-01.
+           STRING "AGD06 REJECT RE-DRIVE LISTING" DELIMITED BY SIZE
+                  INTO LIGNE OF AGR008-01
+           END-STRING.
+           @WRITE,AGR008-01,XX.
+
+      * ================
+      * Batch processing
+      * ================
+
+           PERFORM START-REJECTS THRU START-REJECTS-FN.
+
+           PERFORM LOOP-REJECTS THRU LOOP-REJECTS-FN
+                         UNTIL NOT ACCESS-OK
+                         OR STAEVT OF AGD06-01 NOT = "2001".
+
+           PERFORM PRG-REPORT THRU PRG-REPORT-FN.
+
+       PRG-END.
+      *--------*
+
+           @CLOSE,AGD06-01.
+           @CLOSE,AGR008-01.
+           @CLOSE,TAD01-01.
+           @CLOSE,CDD01-01.
+
+           STOP RUN.
+
+
+      * =======================
+      * Treatment of the record
+      * =======================
+
+       START-REJECTS.
+      *---------------*
+           MOVE SPACES                  TO STAEVT OF AGD06-01.
+           MOVE "2001"                  TO STAEVT OF AGD06-01.
+
+           @STARTZ,"2","==",AGD06-01,XX.
+           IF ACCESS-OK
+              @READNX,AGD06-01,XX
+           END-IF.
+
+       START-REJECTS-FN.
+      *-----------------*
+           EXIT.
+
+
+       LOOP-REJECTS.
+      *---------------*
+
+           ADD 1 TO CNT-CHECKED OF WORKER.
+
+           IF MOTRFU OF AGD06-01 = "01"
+              PERFORM CHECK-REDRIVE THRU CHECK-REDRIVE-FN
+              IF REDRIVE-FOUND
+                 PERFORM WRITE-REDRIVEN THRU WRITE-REDRIVEN-FN
+              ELSE
+                 PERFORM WRITE-STILL-REJ THRU WRITE-STILL-REJ-FN
+              END-IF
+           END-IF.
+
+           @READNX,AGD06-01,XX.
+
+       LOOP-REJECTS-FN.
+      *------------------*
+           EXIT.
+
+      * --> Rebuilds the same composite key READ-ZZ4 in ZST005 would
+      *     have built from the original input record, off the
+      *     per-format view of DONEVT that AGD06-01.cpy carries, and
+      *     retries the same ZZ4 / TAD01 fallback / ZZ1 lookup chain.
+
+       CHECK-REDRIVE.
+      *---------------*
+
+           MOVE "N"                             TO SWIFND OF WORKER.
+
+           EVALUATE NOMFIC-AGD OF AGD06-01
+           WHEN "ANG"
+              MOVE SPACES                       TO ARGTBL-KEY OF WORKER
+              STRING DONEVT-ANG-NUMIDT OF AGD06-01
+                     DONEVT-ANG-TYPDED OF AGD06-01
+                     DONEVT-ANG-NUMMEM OF AGD06-01
+                 DELIMITED BY SPACES INTO ARGTBL-KEY OF WORKER
+              END-STRING
+              MOVE DONEVT-ANG-NUMMEM OF AGD06-01 TO NUMCPT-KEY OF WORKER
+           WHEN "BEN"
+              MOVE SPACES                       TO ARGTBL-KEY OF WORKER
+              STRING DONEVT-BEN-NUMIDT     OF AGD06-01
+                     DONEVT-BEN-TYPDED-LOA OF AGD06-01
+                 DELIMITED BY SPACES INTO ARGTBL-KEY OF WORKER
+              END-STRING
+              MOVE DONEVT-BEN-NUMCPT OF AGD06-01 TO NUMCPT-KEY OF WORKER
+           WHEN "OTH"
+              MOVE SPACES                       TO ARGTBL-KEY OF WORKER
+              STRING DONEVT-OTH-IDTCLI OF AGD06-01
+                     DONEVT-OTH-NUMCPT OF AGD06-01
+                 DELIMITED BY SPACES INTO ARGTBL-KEY OF WORKER
+              END-STRING
+              MOVE DONEVT-OTH-NUMCPT OF AGD06-01 TO NUMCPT-KEY OF WORKER
+           WHEN "PYR"
+              MOVE SPACES                       TO ARGTBL-KEY OF WORKER
+              STRING DONEVT-PYR-NUMAJA OF AGD06-01
+                     DONEVT-PYR-NUMCPT OF AGD06-01
+                 DELIMITED BY SPACES INTO ARGTBL-KEY OF WORKER
+              END-STRING
+              MOVE DONEVT-PYR-NUMCPT OF AGD06-01 TO NUMCPT-KEY OF WORKER
+           END-EVALUATE.
+
+           @TAR1,"ZZ4",ARGTBL-KEY OF WORKER,"01","1",,XX.
+           IF CODRET OF TAR1 = "00"
+              MOVE "Y"                          TO SWIFND OF WORKER
+              MOVE ZONTBL OF TAR1               TO NUMCPT-THA OF WORKER
+           ELSE
+              MOVE SPACES                        TO TAD01-01
+              MOVE "ZZ4"                         TO NUMTBL OF TAD01-01
+              MOVE ARGTBL-KEY OF WORKER          TO ARGTBL OF TAD01-01
+              MOVE "N"                           TO SWIYES OF WORKER
+              @STARTZ,"1","==",TAD01-01,XX
+              PERFORM UNTIL NOT ACCESS-OK
+              OR SWIYES OF WORKER = "Y"
+                 @READNX,TAD01-01,XX
+                 IF LIBEL1 OF TAD01-01 = NUMCPT-KEY OF WORKER
+                    MOVE "Y"                     TO SWIYES OF WORKER
+                    MOVE "Y"                     TO SWIFND OF WORKER
+                    MOVE ZONTBL OF TAD01-01      TO NUMCPT-THA OF WORKER
+                 END-IF
+              END-PERFORM
+              IF SWIFND OF WORKER NOT = "Y"
+                 @TAR1,"ZZ1",NUMCPT-KEY OF WORKER,"01","1",,XX
+                 IF CODRET OF TAR1 = "00"
+                    MOVE "Y"                     TO SWIFND OF WORKER
+                    MOVE ZONTBL OF TAR1          TO NUMCPT-THA OF WORKER
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF SWIFND OF WORKER = "Y"
+              MOVE MLTSOC-AGD OF AGD06-01  TO MLTSOC OF CW-ITF
+              MOVE SPACES                  TO CDD01-01
+              MOVE NUMCPT-THA OF WORKER    TO NUMCPT OF CDD01-01
+              @READZ,"1",CDD01-01,XX
+              IF NOT ACCESS-OK
+                 MOVE "N"                  TO SWIFND OF WORKER
+              END-IF
+           END-IF.
+
+       CHECK-REDRIVE-FN.
+      *-------------------*
+           EXIT.
+
+
+       WRITE-REDRIVEN.
+      *-----------------*
+
+           ADD 1 TO CNT-REDRIVEN OF WORKER.
+
+           MOVE "2000"                TO STAEVT OF AGD06-01.
+           MOVE "00"                  TO MOTRFU OF AGD06-01.
+           @REWRITE,AGD06-01,XX.
+
+           MOVE SPACES TO LIGNE OF AGR008-01.
+           STRING "REFLOT=" REFLOT OF AGD06-01
+                  " NUMTEC=" NUMTEC OF AGD06-01
+                  " " NOMFIC-AGD OF AGD06-01
+                  " RE-DRIVEN, MAPPING NOW FOUND"
+                  DELIMITED BY SIZE INTO LIGNE OF AGR008-01
+           END-STRING.
+           @WRITE,AGR008-01,XX.
+
+       WRITE-REDRIVEN-FN.
+      *--------------------*
+           EXIT.
+
+
+       WRITE-STILL-REJ.
+      *-----------------*
+
+           ADD 1 TO CNT-STILL-REJ OF WORKER.
+
+           MOVE SPACES TO LIGNE OF AGR008-01.
+           STRING "REFLOT=" REFLOT OF AGD06-01
+                  " NUMTEC=" NUMTEC OF AGD06-01
+                  " " NOMFIC-AGD OF AGD06-01
+                  " STILL REJECTED, NO MAPPING FOUND"
+                  DELIMITED BY SIZE INTO LIGNE OF AGR008-01
+           END-STRING.
+           @WRITE,AGR008-01,XX.
+
+       WRITE-STILL-REJ-FN.
+      *---------------------*
+           EXIT.
+
+
+       PRG-REPORT.
+      *------------*
+
+           MOVE SPACES TO LIGNE OF AGR008-01.
+           MOVE CNT-CHECKED OF WORKER TO CNT-EDIT OF WORKER.
+           STRING "REJECTS SCANNED=" CNT-EDIT OF WORKER
+                  DELIMITED BY SIZE INTO LIGNE OF AGR008-01
+           END-STRING.
+           @WRITE,AGR008-01,XX.
+
+           MOVE SPACES TO LIGNE OF AGR008-01.
+           MOVE CNT-REDRIVEN OF WORKER TO CNT-EDIT OF WORKER.
+           STRING "RE-DRIVEN=" CNT-EDIT OF WORKER
+                  DELIMITED BY SIZE INTO LIGNE OF AGR008-01
+           END-STRING.
+           @WRITE,AGR008-01,XX.
+
+           MOVE SPACES TO LIGNE OF AGR008-01.
+           MOVE CNT-STILL-REJ OF WORKER TO CNT-EDIT OF WORKER.
+           STRING "STILL REJECTED=" CNT-EDIT OF WORKER
+                  DELIMITED BY SIZE INTO LIGNE OF AGR008-01
+           END-STRING.
+           @WRITE,AGR008-01,XX.
+
+       PRG-REPORT-FN.
+      *---------------*
+           EXIT.
