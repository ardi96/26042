@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  FCRPC : parameter record for the CALL "FCRPR" repayment calc *
+      *****************************************************************
+       01  FCRP.
+           03  MDEAPE                     PIC X(02).
+           03  ISODE1                     PIC X(03).
+           03  MONTA1                     PIC S9(14)V9(02) COMP-3.
+           03  SWITRQ                     PIC X(01).
+           03  CODRET                     PIC X(02).
+           03  MONTA2                     PIC S9(14)V9(02) COMP-3.
