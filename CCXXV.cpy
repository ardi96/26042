@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  CCXXV : site-wide constants                                  *
+      *****************************************************************
+       01  CCXXV.
+           03  SOCIETE-1                  PIC X(03)  VALUE "999".
+           03  SOCIETE-2                  PIC X(03)  VALUE "399".
