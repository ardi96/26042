@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  AGR004-01 : ZZ1/ZZ4 account cross-reference coverage listing *
+      *              - old account numbers on CDD01-01 with no entry  *
+      *              in either table (would otherwise only show up    *
+      *              as a CODERR "01" reject during ZST005 batches).  *
+      *****************************************************************
+       01  AGR004-01.
+           03  LIGNE                      PIC X(132).
