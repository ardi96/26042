@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  AGR006-01 : ZST005 unallocated-funds exception listing -     *
+      *              members whose deduction receipt did not fully   *
+      *              apply against their CDD33 repayment schedule.    *
+      *****************************************************************
+       01  AGR006-01.
+           03  LIGNE                      PIC X(132).
