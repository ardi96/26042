@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CW-ITF : common interface area exchanged with the data-      *
+      *           access layer and with CALL "CWCOMMIT"                *
+      *****************************************************************
+           03  MLTSOC                     PIC 9(01).
+           03  CWBUJR                     PIC X(08).
+           03  CWJRNL                     PIC X(02).
+           03  CURRENT-PGM                PIC X(08).
+           03  CWUSER                     PIC X(08).
+           03  CWDASY                     PIC X(08).
+           03  CWHESY                     PIC X(08).
+           03  CWLIG.
+               05  NOMPJ2                 PIC X(08).
