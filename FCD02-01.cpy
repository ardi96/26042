@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  FCD02-01 : finance control reference (opened by ZST005, not  *
+      *             otherwise accessed by this program)               *
+      *****************************************************************
+       01  FCD02-01.
+           03  NUMCPT                     PIC X(12).
+           03  FILLER                     PIC X(20).
