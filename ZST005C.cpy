@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  ZST005C : linkage parameters specific to ZST005               *
+      *****************************************************************
+           03  ZST005.
+               05  NOMFIC                 PIC X(03).
+               05  TYPEVT                 PIC X(02).
+SKH005         05  SIMUL                  PIC X(01).
+SKH005             88  SIMUL-YES               VALUE "Y".
+SKH005             88  SIMUL-NO                VALUE "N", SPACE.
