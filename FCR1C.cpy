@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  FCR1C : parameter record for the @FCR1 open-reference getter *
+      *****************************************************************
+       01  FCR1.
+           03  CODRET                     PIC X(02).
+           03  CODRSC                     PIC X(06).
