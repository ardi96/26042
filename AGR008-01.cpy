@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  AGR008-01 : re-drive report for ZSR008 (rejected AGD06-01    *
+      *              rows revisited against ZZ1/ZZ4)                  *
+      *****************************************************************
+       01  AGR008-01.
+           03  LIGNE                      PIC X(132).
