@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  ZSD05-01 : OTHER-FORMAT incoming deduction file image        *
+      *****************************************************************
+       01  ZSD05-01.
+           03  IDTCLI                     PIC X(04).
+           03  NUMCPT                     PIC X(12).
+           03  DEPCOD                     PIC X(04).
+           03  RPYMTH                     PIC X(06).
+           03  MONMVT                     PIC X(11).
