@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  ZSL04-01 : ANGKASA incoming deduction file image             *
+      *****************************************************************
+       01  ZSL04-01.
+           03  TYPROW                     PIC X(01).
+           03  NUMIDT                     PIC X(04).
+           03  TYPDED                     PIC X(02).
+           03  NUMMEM                     PIC X(12).
+           03  DEDMTH                     PIC X(06).
+           03  DEDTOT                     PIC 9(07).
+           03  DEDIND                     PIC 9(07).
+           03  AMOTHA                     PIC X(11).
