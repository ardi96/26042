@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  ZSD06-01 : PAYROLL-DEDUCTION ("PYR") incoming file image      *
+      *****************************************************************
+       01  ZSD06-01.
+           03  NUMAJA                     PIC X(04).
+           03  NUMCPT                     PIC X(12).
+           03  RPYMTH                     PIC X(06).
+           03  MONMVT                     PIC X(11).
