@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  ZSD04-01 : BENDAHARI incoming deduction file image           *
+      *****************************************************************
+       01  ZSD04-01.
+           03  TYPREC                     PIC X(01).
+           03  NUMCPT                     PIC X(12).
+           03  NUMIDT                     PIC X(04).
+           03  TYPDED-LOA                 PIC X(02).
+           03  RPYMTH                     PIC X(06).
+           03  RPYAMT                     PIC X(11).
+           03  AMOTHA                     PIC X(11).
