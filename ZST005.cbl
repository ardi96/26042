@@ -41,6 +41,8 @@
       * ================
 
            @COPFIC, AGD06-01.
+SKH001     @COPFIC, AGR005-01.
+SKH004     @COPFIC, AGR006-01.
            @COPFIC, CDD01-01.
            @COPFIC, CDD33-01.
            @COPFIC, FCD02-01.
@@ -49,6 +51,7 @@
            @COPFIC, ZSD02-01.
            @COPFIC, ZSD04-01.
            @COPFIC, ZSD05-01.
+SKH002     @COPFIC, ZSD06-01.
 ZM0018     @MLTCOPY.
 
 
@@ -102,14 +105,29 @@ ZZ005T     03  SWIFIN-RBT                 PIC X(01).
            03  TABMVT OCCURS 99
             05 NUMCPT-TAB                 PIC X(12).
             05 MONTB1-TAB                 PIC S9(14)V9(02) COMP-3.
-ZZ00A0     03  DEDTOT                     PIC 9(07).        
+SKH009     03  ZZ2-CACHE-NUMCPT           PIC X(12).
+SKH009     03  ZZ2-CACHE-SWI              PIC X(01).
+SKH009         88  ZZ2-CACHE-YES              VALUE "Y".
+SKH009         88  ZZ2-CACHE-NO               VALUE "N", SPACE.
+SKH009     03  ZZ2-CACHE-I1               PIC 9(02).
+SKH009     03  ZZ2-CACHE-MONRPY           PIC S9(14)V9(02) COMP-3.
+SKH009     03  ZZ2-CACHE-SWIERR           PIC X(01).
+SKH009     03  ZZ2-CACHE-CODERR           PIC X(02).
+SKH009     03  TABMVT-CACHE OCCURS 99
+SKH009      05 NUMCPT-TAB-CACHE           PIC X(12).
+SKH009      05 MONTB1-TAB-CACHE           PIC S9(14)V9(02) COMP-3.
+ZZ00A0     03  DEDTOT                     PIC 9(07).
 ZZ00A0     03  DEDIND                     PIC 9(07).        
 ZZ00AB     03  DEDTOT-1                   PIC S9(14)V9(02) COMP-3.
 ZZ00AL     03  SWIZER                     PIC X(01).           
 ZZ00AL     03  SWIAMT                     PIC X(01).           
-ZZ00AL     03  TABTEM OCCURS 20
+SKH011     03  TABTEM OCCURS 40
 ZZ00AL      05 REFLOT-TEM                 PIC X(10).
 ZZ00AL      05 NUMTEC-TEM                 PIC X(06).
+SKH010      05 MOTRFU-TEM                 PIC X(02).
+SKH010      05 NOMFIC-TEM                 PIC X(03).
+SKH010      05 MLTSOC-TEM                 PIC 9(01).
+SKH010      05 MONMVT-TEM                 PIC S9(14)V9(02) COMP-3.
 ZZ00AL     03  I3                         PIC 9(02).
 ZZ00AL     03  SWIMAX                     PIC 9(02).
 ZZ00AL     03  SWITOT                     PIC X(01).           
@@ -119,6 +137,40 @@ ZM0018     03  ACCNUM.
 ZM0018         05  ACCNUM-FIR             PIC 9(03).           
 ZM0018         05  ACCNUM-LST             PIC 9(27).
 
+      * --- End-of-run control-total report (ZST00502/03 recap) ---
+SKH001     03  REFOPN-KEY                 PIC X(10).
+SKH005     03  TOTNOM OCCURS 4.
+SKH001         05  TOTNOM-COD             PIC X(03).
+SKH001         05  TOTNOM-CNT-OK          PIC 9(07).
+SKH001         05  TOTNOM-CNT-KO          PIC 9(07).
+SKH001         05  TOTNOM-MNT-OK          PIC S9(14)V9(02) COMP-3.
+SKH001         05  TOTNOM-MNT-KO          PIC S9(14)V9(02) COMP-3.
+SKH001     03  TOTERR OCCURS 30.
+SKH001         05  TOTERR-NOM             PIC X(03).
+SKH001         05  TOTERR-COD             PIC X(02).
+SKH001         05  TOTERR-CNT             PIC 9(07).
+SKH001         05  TOTERR-MNT             PIC S9(14)V9(02) COMP-3.
+SKH001     03  NBERR                      PIC 9(02).
+SKH001     03  I4                         PIC 9(02).
+SKH001     03  I5                         PIC 9(02).
+SKH006     03  TOTSOC OCCURS 8.
+SKH006         05  TOTSOC-SOC             PIC 9(01).
+SKH006         05  TOTSOC-NOM             PIC X(03).
+SKH006         05  TOTSOC-CNT-OK          PIC 9(07).
+SKH006         05  TOTSOC-CNT-KO          PIC 9(07).
+SKH006         05  TOTSOC-MNT-OK          PIC S9(14)V9(02) COMP-3.
+SKH006         05  TOTSOC-MNT-KO          PIC S9(14)V9(02) COMP-3.
+SKH006     03  NBSOC                      PIC 9(02).
+SKH006     03  I6                         PIC 9(02).
+SKH001     03  SWIFND                     PIC X(01).
+SKH001     03  CNT-EDIT                   PIC ZZZZZZ9.
+SKH001     03  MNT-EDIT                   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+SKH007     03  MONINS-TOT                 PIC S9(14)V9(02) COMP-3.
+SKH007     03  MONMVT-SAV                 PIC S9(14)V9(02) COMP-3.
+SKH007     03  SWIINS                     PIC X(01).
+SKH007         88  INSLINE-YES                VALUE "Y".
+SKH007         88  INSLINE-NO                 VALUE "N", SPACE.
+
 
        01  CWITF.
            COPY CW-ITF. 
@@ -148,6 +200,8 @@ ZM0018         05  ACCNUM-LST             PIC 9(27).
       *--------*
       
 ZM0018     @OPEN,"IO",AGD06-01.
+SKH001     @OPEN,"OUT",AGR005-01.
+SKH004     @OPEN,"OUT",AGR006-01.
 ZM0018     IF NOMFIC OF ZST005 = "ANG"
 ZM0018        @OPEN,"IN",ZSL04-01
 ZM0018     END-IF.
@@ -155,6 +209,7 @@ ZM0018     @OPEN,"IO",TAD01-01.
 ZM0018
 ZM0018     @OPEN,"IO",ZSD04-01.
 ZM0018     @OPEN,"IO",ZSD05-01.
+SKH002     @OPEN,"IO",ZSD06-01.
 ZM0018     MOVE 1 TO MLTSOC OF CW-ITF.
 
 ZM0018*           @OPEN,"IO",AGD06-01.
@@ -226,11 +281,16 @@ ZM0018     MOVE 1 TO MLTSOC OF CW-ITF.
 
         MOVE SPACES               TO  SWIERR OF WORKER.
         MOVE SPACES               TO  CODERR OF WORKER.
+SKH009  MOVE "N"                  TO  ZZ2-CACHE-SWI OF WORKER.
 ZZ00AL  MOVE SPACES               TO  SWIZER OF WORKER.
 ZZ00AL  MOVE SPACES               TO  SWIAMT OF WORKER.
 ZZ00AL  MOVE "0"                  TO  I3     OF WORKER.
 ZZ00AL  MOVE SPACES               TO  SWITOT OF WORKER.
 
+SKH005  IF SIMUL-YES OF ZST005
+SKH005     PERFORM INIT-TOTALS THRU INIT-TOTALS-FN
+SKH005  END-IF.
+
 
 +jhc  *display "JHC ZST005 NOMFIC ="NOMFIC OF ZST005.
         EVALUATE NOMFIC OF ZST005 
@@ -243,6 +303,9 @@ ZZ00AL  MOVE SPACES               TO  SWITOT OF WORKER.
       *Others
          WHEN "OTH"
               PERFORM START-ZSD05 THRU START-ZSD05-FN
+SKH002*Payroll-deduction File
+SKH002   WHEN "PYR"
+SKH002        PERFORM START-ZSD06 THRU START-ZSD06-FN
         END-EVALUATE.
         
 
@@ -268,16 +331,23 @@ ZZ00AL  MOVE SPACES               TO  SWITOT OF WORKER.
       
            PERFORM NO-RESTART-POINT.
 
+      * --> Control-total recap of today's REFOPN before we commit
+
+SKH001     PERFORM PRG-REPORT THRU PRG-REPORT-FN.
+
       * --> File closing
-           
+
 
 ZM0018     @CLOSE,AGD06-01.
+SKH001     @CLOSE,AGR005-01.
+SKH004     @CLOSE,AGR006-01.
 ZM0018     IF NOMFIC OF ZST005 = "ANG"
 ZM0018        @CLOSE,ZSL04-01
 ZM0018     END-IF.
 ZM0018     @CLOSE,TAD01-01.
 ZM0018     @CLOSE,ZSD04-01.
 ZM0018     @CLOSE,ZSD05-01.
+SKH002     @CLOSE,ZSD06-01.
 ZM0018
 ZM0018     MOVE 1 TO MLTSOC OF CW-ITF.
 ZM0018*           @CLOSE,AGD06-01.
@@ -304,9 +374,11 @@ ZM0018*    @CLOSE,ZSD05-01.
 AKHAKH*    @CLOSE,CWD07-01. 
 AKHAKH*    @CLOSE,CWD37-01. 
       * --> Transaction end
-      
-           CALL "CWCOMMIT" USING CWACCESS CW-ITF. 
-      
+
+SKH005     IF NOT SIMUL-YES OF ZST005
+           CALL "CWCOMMIT" USING CWACCESS CW-ITF.
+SKH005     END-IF.
+
            STOP RUN.
 
        
@@ -316,6 +388,288 @@ AKHAKH*    @CLOSE,CWD37-01.
       *                                                            *
       **************************************************************
 
+      * ====================================================
+      * Control-total / reconciliation recap of today's lot
+      * ====================================================
+
+SKH005  INIT-TOTALS.
+SKH005 *------------*
+SKH005* Zeroes the TOTNOM/TOTERR accumulators. Called up front so a
+SKH005* SIMUL run can tally each record as it is built (WRITE-AGD06 /
+SKH005* WRITE-AGD06-TAB, via PRG-REPORT-TALLY) instead of reading the
+SKH005* totals back from AGD06-01 after the fact.
+SKH005
+SKH005     MOVE "ANG" TO TOTNOM-COD OF WORKER(1).
+SKH005     MOVE "BEN" TO TOTNOM-COD OF WORKER(2).
+SKH005     MOVE "OTH" TO TOTNOM-COD OF WORKER(3).
+SKH005     MOVE "PYR" TO TOTNOM-COD OF WORKER(4).
+SKH005     PERFORM VARYING I4 FROM 1 BY 1 UNTIL I4 > 4
+SKH005        MOVE 0 TO TOTNOM-CNT-OK OF WORKER(I4)
+SKH005        MOVE 0 TO TOTNOM-CNT-KO OF WORKER(I4)
+SKH005        MOVE 0 TO TOTNOM-MNT-OK OF WORKER(I4)
+SKH005        MOVE 0 TO TOTNOM-MNT-KO OF WORKER(I4)
+SKH005     END-PERFORM.
+SKH005     MOVE 0 TO NBERR OF WORKER.
+SKH006     MOVE 0 TO NBSOC OF WORKER.
+
+SKH005  INIT-TOTALS-FN.
+SKH005 *---------------*
+SKH005     EXIT.
+
+
+SKH001  PRG-REPORT.
+SKH001 *------------*
+SKH001
+SKH001     MOVE REFOPN OF WORKER (1:10) TO REFOPN-KEY OF WORKER.
+SKH005
+SKH005     IF NOT SIMUL-YES OF ZST005
+SKH005        PERFORM INIT-TOTALS THRU INIT-TOTALS-FN
+SKH001
+SKH001        MOVE SPACES           TO AGD06-01
+SKH001        MOVE REFOPN-KEY OF WORKER TO REFLOT OF AGD06-01
+SKH001        @START,"1","GE",AGD06-01,XX
+SKH001        IF ACCESS-OK
+SKH001           @READNX,AGD06-01,XX
+SKH001        END-IF
+SKH001
+SKH001        PERFORM PRG-REPORT-ACC THRU PRG-REPORT-ACC-FN
+SKH001           UNTIL NOT ACCESS-OK
+SKH005           OR REFLOT OF AGD06-01 NOT = REFOPN-KEY OF WORKER
+SKH005     END-IF.
+SKH001
+SKH001     PERFORM PRG-REPORT-PRINT THRU PRG-REPORT-PRINT-FN.
+SKH001
+SKH001  PRG-REPORT-FN.
+SKH001 *---------------*
+SKH001     EXIT.
+SKH001
+SKH001
+SKH001  PRG-REPORT-ACC.
+SKH001 *---------------*
+SKH001
+SKH005     PERFORM PRG-REPORT-TALLY THRU PRG-REPORT-TALLY-FN.
+SKH001
+SKH001     @READNX,AGD06-01,XX.
+SKH001
+SKH001  PRG-REPORT-ACC-FN.
+SKH001 *------------------*
+SKH001     EXIT.
+SKH001
+SKH001
+SKH005  PRG-REPORT-TALLY.
+SKH005 *-----------------*
+SKH005* Tallies the AGD06-01 working-storage record currently in play
+SKH005* into TOTNOM/TOTERR - used both for the real post-run readback
+SKH005* (PRG-REPORT-ACC) and, under SIMUL, inline as each record is
+SKH005* built so the preview counts do not depend on anything having
+SKH005* actually been written to AGD06-01.
+SKH005
+SKH005     PERFORM VARYING I4 FROM 1 BY 1 UNTIL I4 > 4
+SKH005        IF NOMFIC-AGD OF AGD06-01 = TOTNOM-COD OF WORKER(I4)
+SKH005           IF STAEVT OF AGD06-01 = "2000"
+SKH005              ADD 1 TO TOTNOM-CNT-OK OF WORKER(I4)
+SKH005              ADD MONMVT-AGD OF AGD06-01
+SKH005                 TO TOTNOM-MNT-OK OF WORKER(I4)
+SKH005           ELSE
+SKH005              ADD 1 TO TOTNOM-CNT-KO OF WORKER(I4)
+SKH005              ADD MONMVT-AGD OF AGD06-01
+SKH005                 TO TOTNOM-MNT-KO OF WORKER(I4)
+SKH005              PERFORM PRG-REPORT-ERR THRU PRG-REPORT-ERR-FN
+SKH005           END-IF
+SKH005           MOVE 5 TO I4
+SKH005        END-IF
+SKH005     END-PERFORM.
+SKH006
+SKH006     PERFORM PRG-REPORT-SOC THRU PRG-REPORT-SOC-FN.
+SKH005
+SKH005  PRG-REPORT-TALLY-FN.
+SKH005 *--------------------*
+SKH005     EXIT.
+SKH001
+SKH001
+SKH001  PRG-REPORT-ERR.
+SKH001 *---------------*
+SKH001
+SKH001     MOVE "N" TO SWIFND OF WORKER.
+SKH001     PERFORM VARYING I5 FROM 1 BY 1 UNTIL I5 > NBERR OF WORKER
+SKH001        IF TOTERR-NOM OF WORKER(I5) = NOMFIC-AGD OF AGD06-01
+SKH001           AND TOTERR-COD OF WORKER(I5) = MOTRFU OF AGD06-01
+SKH001           ADD 1 TO TOTERR-CNT OF WORKER(I5)
+SKH001           ADD MONMVT-AGD OF AGD06-01 TO TOTERR-MNT OF WORKER(I5)
+SKH001           MOVE "Y" TO SWIFND OF WORKER
+SKH001           MOVE 99 TO I5
+SKH001        END-IF
+SKH001     END-PERFORM.
+SKH001
+SKH001     IF SWIFND OF WORKER NOT = "Y"
+SKH001        AND NBERR OF WORKER < 30
+SKH001        ADD 1 TO NBERR OF WORKER
+SKH001        MOVE NBERR OF WORKER        TO I5 OF WORKER
+SKH001        MOVE NOMFIC-AGD OF AGD06-01 TO TOTERR-NOM OF WORKER(I5)
+SKH001        MOVE MOTRFU OF AGD06-01     TO TOTERR-COD OF WORKER(I5)
+SKH001        MOVE 1                      TO TOTERR-CNT OF WORKER(I5)
+SKH001        MOVE MONMVT-AGD OF AGD06-01 TO TOTERR-MNT OF WORKER(I5)
+SKH001     END-IF.
+SKH001
+SKH001  PRG-REPORT-ERR-FN.
+SKH001 *---------------*
+SKH001     EXIT.
+SKH006
+SKH006
+SKH006  PRG-REPORT-SOC.
+SKH006 *---------------*
+SKH006* Breaks the same AGD06-01 record down by company (MLTSOC-AGD)
+SKH006* as well as by format, the same way PRG-REPORT-ERR breaks it
+SKH006* down by format and CODERR - a dynamically grown table searched
+SKH006* linearly on the two-field key.
+SKH006
+SKH006     MOVE "N" TO SWIFND OF WORKER.
+SKH006     PERFORM VARYING I6 FROM 1 BY 1 UNTIL I6 > NBSOC OF WORKER
+SKH006        IF TOTSOC-SOC OF WORKER(I6) = MLTSOC-AGD OF AGD06-01
+SKH006           AND TOTSOC-NOM OF WORKER(I6) = NOMFIC-AGD OF AGD06-01
+SKH006           IF STAEVT OF AGD06-01 = "2000"
+SKH006              ADD 1 TO TOTSOC-CNT-OK OF WORKER(I6)
+SKH006              ADD MONMVT-AGD OF AGD06-01
+SKH006                 TO TOTSOC-MNT-OK OF WORKER(I6)
+SKH006           ELSE
+SKH006              ADD 1 TO TOTSOC-CNT-KO OF WORKER(I6)
+SKH006              ADD MONMVT-AGD OF AGD06-01
+SKH006                 TO TOTSOC-MNT-KO OF WORKER(I6)
+SKH006           END-IF
+SKH006           MOVE "Y" TO SWIFND OF WORKER
+SKH006           MOVE 99 TO I6
+SKH006        END-IF
+SKH006     END-PERFORM.
+SKH006
+SKH006     IF SWIFND OF WORKER NOT = "Y"
+SKH006        AND NBSOC OF WORKER < 8
+SKH006        ADD 1 TO NBSOC OF WORKER
+SKH006        MOVE NBSOC OF WORKER        TO I6 OF WORKER
+SKH006        MOVE MLTSOC-AGD OF AGD06-01 TO TOTSOC-SOC OF WORKER(I6)
+SKH006        MOVE NOMFIC-AGD OF AGD06-01 TO TOTSOC-NOM OF WORKER(I6)
+SKH006        MOVE 0                      TO TOTSOC-CNT-OK OF WORKER(I6)
+SKH006        MOVE 0                      TO TOTSOC-MNT-OK OF WORKER(I6)
+SKH006        MOVE 0                      TO TOTSOC-CNT-KO OF WORKER(I6)
+SKH006        MOVE 0                      TO TOTSOC-MNT-KO OF WORKER(I6)
+SKH006        IF STAEVT OF AGD06-01 = "2000"
+SKH006           MOVE 1 TO TOTSOC-CNT-OK OF WORKER(I6)
+SKH006           MOVE MONMVT-AGD OF AGD06-01
+SKH006              TO TOTSOC-MNT-OK OF WORKER(I6)
+SKH006        ELSE
+SKH006           MOVE 1 TO TOTSOC-CNT-KO OF WORKER(I6)
+SKH006           MOVE MONMVT-AGD OF AGD06-01
+SKH006              TO TOTSOC-MNT-KO OF WORKER(I6)
+SKH006        END-IF
+SKH006     END-IF.
+SKH006
+SKH006  PRG-REPORT-SOC-FN.
+SKH006 *-----------------*
+SKH006     EXIT.
+SKH001
+SKH001
+SKH001  PRG-REPORT-PRINT.
+SKH001 *-----------------*
+SKH001
+SKH001     MOVE SPACES TO LIGNE OF AGR005-01.
+SKH001     STRING "ZST005 CONTROL TOTALS - REFOPN "
+SKH001            REFOPN-KEY OF WORKER
+SKH001            DELIMITED BY SIZE INTO LIGNE OF AGR005-01
+SKH001     END-STRING.
+SKH001     @WRITE,AGR005-01,XX.
+SKH001
+SKH005     PERFORM VARYING I4 FROM 1 BY 1 UNTIL I4 > 4
+SKH001        MOVE SPACES TO LIGNE OF AGR005-01
+SKH001        MOVE TOTNOM-CNT-OK OF WORKER(I4) TO CNT-EDIT OF WORKER
+SKH001        MOVE TOTNOM-MNT-OK OF WORKER(I4) TO MNT-EDIT OF WORKER
+SKH001        STRING TOTNOM-COD OF WORKER(I4)
+SKH001               " STAEVT 2000  NBR="
+SKH001               CNT-EDIT OF WORKER
+SKH001               "  MONMVT="
+SKH001               MNT-EDIT OF WORKER
+SKH001               DELIMITED BY SIZE INTO LIGNE OF AGR005-01
+SKH001        END-STRING
+SKH001        @WRITE,AGR005-01,XX
+SKH001
+SKH001        MOVE SPACES TO LIGNE OF AGR005-01
+SKH001        MOVE TOTNOM-CNT-KO OF WORKER(I4) TO CNT-EDIT OF WORKER
+SKH001        MOVE TOTNOM-MNT-KO OF WORKER(I4) TO MNT-EDIT OF WORKER
+SKH001        STRING TOTNOM-COD OF WORKER(I4)
+SKH001               " STAEVT 2001  NBR="
+SKH001               CNT-EDIT OF WORKER
+SKH001               "  MONMVT="
+SKH001               MNT-EDIT OF WORKER
+SKH001               DELIMITED BY SIZE INTO LIGNE OF AGR005-01
+SKH001        END-STRING
+SKH001        @WRITE,AGR005-01,XX
+SKH001     END-PERFORM.
+SKH001
+SKH001     IF NBERR OF WORKER > 0
+SKH001        MOVE SPACES TO LIGNE OF AGR005-01
+SKH001        STRING "REJECTS BY CODERR :" DELIMITED BY SIZE
+SKH001               INTO LIGNE OF AGR005-01
+SKH001        END-STRING
+SKH001        @WRITE,AGR005-01,XX
+SKH001        PERFORM VARYING I5 FROM 1 BY 1 UNTIL I5 > NBERR OF WORKER
+SKH001           MOVE SPACES TO LIGNE OF AGR005-01
+SKH001           MOVE TOTERR-CNT OF WORKER(I5) TO CNT-EDIT OF WORKER
+SKH001           MOVE TOTERR-MNT OF WORKER(I5) TO MNT-EDIT OF WORKER
+SKH001           STRING TOTERR-NOM OF WORKER(I5)
+SKH001                  " CODERR="
+SKH001                  TOTERR-COD OF WORKER(I5)
+SKH001                  "  NBR="
+SKH001                  CNT-EDIT OF WORKER
+SKH001                  "  MONMVT="
+SKH001                  MNT-EDIT OF WORKER
+SKH001                  DELIMITED BY SIZE INTO LIGNE OF AGR005-01
+SKH001           END-STRING
+SKH001           @WRITE,AGR005-01,XX
+SKH001        END-PERFORM
+SKH001     END-IF.
+SKH006
+SKH006     IF NBSOC OF WORKER > 0
+SKH006        MOVE SPACES TO LIGNE OF AGR005-01
+SKH006        STRING "SETTLEMENT BY COMPANY :" DELIMITED BY SIZE
+SKH006               INTO LIGNE OF AGR005-01
+SKH006        END-STRING
+SKH006        @WRITE,AGR005-01,XX
+SKH006        PERFORM VARYING I6 FROM 1 BY 1 UNTIL I6 > NBSOC OF WORKER
+SKH006           MOVE SPACES TO LIGNE OF AGR005-01
+SKH006           MOVE TOTSOC-CNT-OK OF WORKER(I6) TO CNT-EDIT OF WORKER
+SKH006           MOVE TOTSOC-MNT-OK OF WORKER(I6) TO MNT-EDIT OF WORKER
+SKH006           STRING "MLTSOC="
+SKH006                  TOTSOC-SOC OF WORKER(I6)
+SKH006                  " "
+SKH006                  TOTSOC-NOM OF WORKER(I6)
+SKH006                  " STAEVT 2000  NBR="
+SKH006                  CNT-EDIT OF WORKER
+SKH006                  "  MONMVT="
+SKH006                  MNT-EDIT OF WORKER
+SKH006                  DELIMITED BY SIZE INTO LIGNE OF AGR005-01
+SKH006           END-STRING
+SKH006           @WRITE,AGR005-01,XX
+SKH006
+SKH006           MOVE SPACES TO LIGNE OF AGR005-01
+SKH006           MOVE TOTSOC-CNT-KO OF WORKER(I6) TO CNT-EDIT OF WORKER
+SKH006           MOVE TOTSOC-MNT-KO OF WORKER(I6) TO MNT-EDIT OF WORKER
+SKH006           STRING "MLTSOC="
+SKH006                  TOTSOC-SOC OF WORKER(I6)
+SKH006                  " "
+SKH006                  TOTSOC-NOM OF WORKER(I6)
+SKH006                  " STAEVT 2001  NBR="
+SKH006                  CNT-EDIT OF WORKER
+SKH006                  "  MONMVT="
+SKH006                  MNT-EDIT OF WORKER
+SKH006                  DELIMITED BY SIZE INTO LIGNE OF AGR005-01
+SKH006           END-STRING
+SKH006           @WRITE,AGR005-01,XX
+SKH006        END-PERFORM
+SKH006     END-IF.
+SKH001
+SKH001  PRG-REPORT-PRINT-FN.
+SKH001 *-------------------*
+SKH001     EXIT.
+
+
       * =======================
       * Treatment of the record
       * =======================
@@ -325,11 +679,27 @@ AKHAKH*    @CLOSE,CWD37-01.
       *-------------*
          INITIALIZE ZSD04-01.
 
-         MOVE SPACES                  TO NUMCPT OF ZSD04-01.
+SKH003   IF RESTART-PENDING
+SKH003      MOVE RSTPNT-NUMCPT OF RSTPNT-AREA TO NUMCPT OF ZSD04-01
+SKH003   ELSE
+            MOVE SPACES                  TO NUMCPT OF ZSD04-01
+SKH003   END-IF.
 
          @START,"1","GE",ZSD04-01,XX.
          IF ACCESS-OK
             @READNX,ZSD04-01,XX
+SKH011*       "GE" repositions onto the already-posted record itself -
+SKH011*       this dialect has no "GT" start, so skip past it by hand.
+SKH011*       A format can carry several consecutive rows for the same
+SKH011*       NUMCPT, all already posted last run, so keep skipping
+SKH011*       until a genuinely new key turns up.
+SKH011      IF RESTART-PENDING
+SKH011         PERFORM UNTIL NOT ACCESS-OK
+SKH011            OR NUMCPT OF ZSD04-01 NOT =
+SKH011               RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH011            @READNX,ZSD04-01,XX
+SKH011         END-PERFORM
+SKH011      END-IF
          ELSE
             MOVE SPACES               TO ZONLIB OF WORKER
             MOVE "ZSD04"              TO ZONLIB OF WORKER
@@ -347,11 +717,24 @@ AKHAKH*    @CLOSE,CWD37-01.
       *-------------*
          INITIALIZE ZSD05-01.
 
-         MOVE SPACES                  TO NUMCPT OF ZSD05-01.
+SKH003   IF RESTART-PENDING
+SKH003      MOVE RSTPNT-NUMCPT OF RSTPNT-AREA TO NUMCPT OF ZSD05-01
+SKH003   ELSE
+            MOVE SPACES                  TO NUMCPT OF ZSD05-01
+SKH003   END-IF.
 
          @START,"1","GE",ZSD05-01,XX.
          IF ACCESS-OK
             @READNX,ZSD05-01,XX
+SKH011*       see START-ZSD04 - skip every consecutive row already
+SKH011*       posted last run, not just the first one.
+SKH011      IF RESTART-PENDING
+SKH011         PERFORM UNTIL NOT ACCESS-OK
+SKH011            OR NUMCPT OF ZSD05-01 NOT =
+SKH011               RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH011            @READNX,ZSD05-01,XX
+SKH011         END-PERFORM
+SKH011      END-IF
          ELSE
             MOVE SPACES               TO ZONLIB OF WORKER
             MOVE "ZSD05"              TO ZONLIB OF WORKER
@@ -365,6 +748,41 @@ AKHAKH*    @CLOSE,CWD37-01.
             EXIT.
 
 
+SKH002  START-ZSD06.
+SKH002 *-------------*
+SKH002     INITIALIZE ZSD06-01.
+SKH002
+SKH003     IF RESTART-PENDING
+SKH003        MOVE RSTPNT-NUMCPT OF RSTPNT-AREA TO NUMCPT OF ZSD06-01
+SKH003     ELSE
+SKH002        MOVE SPACES               TO NUMCPT OF ZSD06-01
+SKH003     END-IF.
+SKH002
+SKH002     @START,"1","GE",ZSD06-01,XX.
+SKH002     IF ACCESS-OK
+SKH002        @READNX,ZSD06-01,XX
+SKH011*       see START-ZSD04 - skip every consecutive row already
+SKH011*       posted last run, not just the first one.
+SKH011        IF RESTART-PENDING
+SKH011           PERFORM UNTIL NOT ACCESS-OK
+SKH011              OR NUMCPT OF ZSD06-01 NOT =
+SKH011                 RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH011              @READNX,ZSD06-01,XX
+SKH011           END-PERFORM
+SKH011        END-IF
+SKH002     ELSE
+SKH002        MOVE SPACES               TO ZONLIB OF WORKER
+SKH002        MOVE "ZSD06"              TO ZONLIB OF WORKER
+SKH002        @CWERR,ZST005,"XXXX0240",ZONLIB OF WORKER,,"I","2",\
+SKH002           "0","N","01"
+SKH002        GO PRG-END
+SKH002     END-IF.
+SKH002
+SKH002  START-ZSD06-FN.
+SKH002 *----------------*
+SKH002        EXIT.
+
+
         LOOP-REC.
       *----------*
       
@@ -406,12 +824,24 @@ ZZ00AL         GIVING I3 OF WORKER
 
       * Check that repayment month is format YYYYMM
       *
+SKH010* Derive MLTSOC from this record's own account before any
+SKH010* WRITE-AGD06 that can fire ahead of READ-ZZ4/READ-CDD01 -
+SKH010* otherwise MLTSOC-AGD on a reject keeps the prior record's value.
+SKH010        MOVE NUMMEM OF ZSL04-01       TO ACCNUM OF WORKER
+SKH010        IF ACCNUM-FIR OF WORKER = "999"
+SKH010           MOVE 1                     TO MLTSOC OF CW-ITF
+SKH010        ELSE
+SKH010           IF ACCNUM-FIR OF WORKER = "399"
+SKH010              MOVE 2                  TO MLTSOC OF CW-ITF
+SKH010           END-IF
+SKH010        END-IF
+
               PERFORM CHECK-RPYMTH THRU CHECK-RPYMTH-FN
 
               IF SWIERR OF WORKER = "Y"
                 PERFORM WRITE-AGD06 THRU WRITE-AGD06-FN
                 @READNX,ZSL04-01,XX
-                GO LOOP-REC-FN 
+                GO LOOP-REC-FN
               END-IF
               MOVE NUMMEM OF ZSL04-01       TO NUMCPT OF WORKER
               MOVE DEDIND OF ZSL04-01       TO MONMVT-ANG OF WORKER
@@ -454,12 +884,23 @@ ZZ0088        PERFORM READ-ZZ4 THRU READ-ZZ4-FN
 
       * Check that repayment month is format YYYYMM
       *
+SKH010* Derive MLTSOC from this record's own account before any
+SKH010* WRITE-AGD06 that can fire ahead of READ-ZZ4/READ-CDD01.
+SKH010        MOVE NUMCPT OF ZSD04-01       TO ACCNUM OF WORKER
+SKH010        IF ACCNUM-FIR OF WORKER = "999"
+SKH010           MOVE 1                     TO MLTSOC OF CW-ITF
+SKH010        ELSE
+SKH010           IF ACCNUM-FIR OF WORKER = "399"
+SKH010              MOVE 2                  TO MLTSOC OF CW-ITF
+SKH010           END-IF
+SKH010        END-IF
+
               PERFORM CHECK-RPYMTH THRU CHECK-RPYMTH-FN
 
               IF SWIERR OF WORKER = "Y"
                 PERFORM WRITE-AGD06 THRU WRITE-AGD06-FN
                 @READNX,ZSD04-01,XX
-                GO LOOP-REC-FN 
+                GO LOOP-REC-FN
               END-IF
 
               MOVE NUMCPT OF ZSD04-01    TO NUMCPT OF WORKER
@@ -498,12 +939,23 @@ nbe   *       display "after received : lump sum after"
   
       * Check that repayment month is format YYYYMM
       *
+SKH010* Derive MLTSOC from this record's own account before any
+SKH010* WRITE-AGD06 that can fire ahead of READ-ZZ4/READ-CDD01.
+SKH010        MOVE NUMCPT OF ZSD05-01       TO ACCNUM OF WORKER
+SKH010        IF ACCNUM-FIR OF WORKER = "999"
+SKH010           MOVE 1                     TO MLTSOC OF CW-ITF
+SKH010        ELSE
+SKH010           IF ACCNUM-FIR OF WORKER = "399"
+SKH010              MOVE 2                  TO MLTSOC OF CW-ITF
+SKH010           END-IF
+SKH010        END-IF
+
               PERFORM CHECK-RPYMTH THRU CHECK-RPYMTH-FN
 
               IF SWIERR OF WORKER = "Y"
                 PERFORM WRITE-AGD06 THRU WRITE-AGD06-FN
                 @READNX,ZSD05-01,XX
-                GO LOOP-REC-FN 
+                GO LOOP-REC-FN
               END-IF
 
       * Check that the department code is a mnemonic in table zz164
@@ -542,6 +994,53 @@ ZZ0088        PERFORM READ-ZZ4 THRU READ-ZZ4-FN
               END-IF
 
               @READNX,ZSD05-01,XX
+
+SKH002*Payroll-deduction File
+SKH002   WHEN "PYR"
+SKH002
+SKH002* Check that repayment month is format YYYYMM
+SKH002*
+SKH010* Derive MLTSOC from this record's own account before any
+SKH010* WRITE-AGD06 that can fire ahead of READ-ZZ4/READ-CDD01.
+SKH010         MOVE NUMCPT OF ZSD06-01       TO ACCNUM OF WORKER
+SKH010         IF ACCNUM-FIR OF WORKER = "999"
+SKH010            MOVE 1                     TO MLTSOC OF CW-ITF
+SKH010         ELSE
+SKH010            IF ACCNUM-FIR OF WORKER = "399"
+SKH010               MOVE 2                  TO MLTSOC OF CW-ITF
+SKH010            END-IF
+SKH010         END-IF
+SKH002
+SKH002         PERFORM CHECK-RPYMTH THRU CHECK-RPYMTH-FN
+SKH002
+SKH002         IF SWIERR OF WORKER = "Y"
+SKH002           PERFORM WRITE-AGD06 THRU WRITE-AGD06-FN
+SKH002           @READNX,ZSD06-01,XX
+SKH002           GO LOOP-REC-FN
+SKH002         END-IF
+SKH002
+SKH002         MOVE NUMCPT OF ZSD06-01    TO NUMCPT OF WORKER
+SKH002         MOVE SPACES                   TO NUMCPT-NEW OF WORKER
+SKH002         STRING  NUMAJA OF ZSD06-01
+SKH002                 NUMCPT OF ZSD06-01
+SKH002            DELIMITED BY SPACES INTO NUMCPT-NEW OF WORKER
+SKH002         END-STRING
+SKH002
+SKH002         @MONTAN,"I","4", MONMVT OF WORKER,\
+SKH002         MONMVT OF ZSD06-01,,XX
+SKH002         IF CODRET OF CWFRMT NOT = "00"
+SKH002            MOVE  "0.00"            TO MONMVT OF WORKER
+SKH002         END-IF
+SKH002
+SKH002         PERFORM READ-ZZ4 THRU READ-ZZ4-FN
+SKH002
+SKH002         IF SWIERR OF WORKER ="Y"
+SKH002            PERFORM WRITE-AGD06 THRU WRITE-AGD06-FN
+SKH002         ELSE
+SKH002            PERFORM LUMP-SUM    THRU LUMP-SUM-FN
+SKH002         END-IF
+SKH002
+SKH002         @READNX,ZSD06-01,XX
         END-EVALUATE.
 
 
@@ -622,8 +1121,13 @@ ZZ008G           END-STRING
 ZZ008G        WHEN "OTH"
 ZZ008G           STRING  IDTCLI OF ZSD05-01
 ZZ008G                   NUMCPT OF ZSD05-01
-ZZ008G           DELIMITED BY SPACES INTO ARGTBL OF TAD01-01   
+ZZ008G           DELIMITED BY SPACES INTO ARGTBL OF TAD01-01
 ZZ008G        END-STRING
+SKH002        WHEN "PYR"
+SKH002           STRING  NUMAJA OF ZSD06-01
+SKH002                   NUMCPT OF ZSD06-01
+SKH002           DELIMITED BY SPACES INTO ARGTBL OF TAD01-01
+SKH002        END-STRING
 ZZ008G       END-EVALUATE
 ZZ008G        MOVE "N"                           TO SWIYES OF WORKER
 nbe   *       display "START on ZZ4 : " ARGTBL OF TAD01-01
@@ -640,8 +1144,16 @@ ZZ008G             END-IF
 ZZ008G        END-PERFORM
 ZZ008G
 ZZ008G        IF SWIYES OF WORKER = "Y"
+SKH010           MOVE NUMCPT-THA OF WORKER TO ACCNUM OF WORKER
+SKH010           IF ACCNUM-FIR OF WORKER = "999"
+SKH010              MOVE 1             TO MLTSOC     OF CW-ITF
+SKH010           ELSE
+SKH010              IF ACCNUM-FIR OF WORKER = "399"
+SKH010                 MOVE 2           TO MLTSOC     OF CW-ITF
+SKH010              END-IF
+SKH010           END-IF
 ZZ008G           GO READ-ZZ4-FN
-ZZ008G        ELSE 
+ZZ008G        ELSE
 nbenbe     display "nbe fail zz4 read z1 : " NUMCPT OF WORKER
 ZZ0088           @TAR1,"ZZ1",NUMCPT OF WORKER,"01","1",,XX
 ZZ0088           IF CODRET OF TAR1 NOT = "00"
@@ -692,9 +1204,13 @@ ZZ0088     EXIT.
 AKHAKH     DISPLAY "WRITE-AGD06mSWIERR= " SWIERR OF WORKER.
 AKHAKH     DISPLAY "WRITE-AGE06,NUMCPT-THA= " NUMCPT-THA OF WORKER.
       *obtain NUMSEQ
-         INITIALIZE AGD06-01      
+         INITIALIZE AGD06-01
 
          MOVE REFOPN OF WORKER (1:10) TO REFLOT     OF AGD06-01.
+SKH001   MOVE NOMFIC OF ZST005         TO NOMFIC-AGD OF AGD06-01.
+SKH001   MOVE MONMVT OF WORKER         TO MONMVT-AGD OF AGD06-01.
+SKH006   MOVE MLTSOC OF CW-ITF         TO MLTSOC-AGD OF AGD06-01.
+SKH007   MOVE SWIINS OF WORKER        TO INSIND-AGD OF AGD06-01.
 
          MOVE ALL ZERO TO NUMSEQ OF WORKER.
 
@@ -735,6 +1251,9 @@ AKHAKH     DISPLAY "WRITE-AGE06,NUMCPT-THA= " NUMCPT-THA OF WORKER.
              IF NOMFIC OF ZST005 = "OTH"
                MOVE  NUMCPT-THA OF WORKER  TO NUMCPT OF ZSD05-01
              END-IF
+SKH002       IF NOMFIC OF ZST005 = "PYR"
+SKH002         MOVE  NUMCPT-THA OF WORKER  TO NUMCPT OF ZSD06-01
+SKH002       END-IF
            END-IF
 ZZ005T       IF NOMFIC OF ZST005 = "ANG"
 ZZ005T         @MONTAN,"O","4", MONMVT OF WORKER,\
@@ -768,7 +1287,7 @@ ZZ005T       END-IF
                  MOVE  "0.00"            TO AMOTHA OF ZSD04-01
               END-IF
 
-           WHEN "OTH"   
+           WHEN "OTH"
               MOVE  NUMCPT-THA OF WORKER  TO NUMCPT OF ZSD05-01
 
               @MONTAN,"O","4", MONMVT OF WORKER,\
@@ -777,6 +1296,15 @@ ZZ005T       END-IF
                  MOVE  "0.00"            TO MONMVT OF ZSD05-01
               END-IF
 
+SKH002     WHEN "PYR"
+SKH002        MOVE  NUMCPT-THA OF WORKER  TO NUMCPT OF ZSD06-01
+SKH002
+SKH002        @MONTAN,"O","4", MONMVT OF WORKER,\
+SKH002        MONMVT OF ZSD06-01,,XX
+SKH002        IF CODRET OF CWFRMT NOT = "00"
+SKH002           MOVE  "0.00"            TO MONMVT OF ZSD06-01
+SKH002        END-IF
+
            END-EVALUATE
 
          END-IF.
@@ -789,56 +1317,187 @@ ZZ005T       END-IF
           MOVE  ZSL04-01              TO DONEVT    OF AGD06-01
          WHEN "BEN"   
           MOVE  ZSD04-01              TO DONEVT    OF AGD06-01
-         WHEN "OTH"   
+         WHEN "OTH"
           MOVE  ZSD05-01              TO DONEVT    OF AGD06-01
+SKH002   WHEN "PYR"
+SKH002    MOVE  ZSD06-01              TO DONEVT    OF AGD06-01
          END-EVALUATE.
 
          MOVE TYPEVT OF ZST005        TO TYPEVT    OF AGD06-01.
 
 ZZ00AL   MOVE REFLOT OF AGD06-01      TO REFLOT-TEM OF WORKER(I3).
 ZZ00AL   MOVE NUMTEC OF AGD06-01      TO NUMTEC-TEM OF WORKER(I3).
+SKH010   MOVE MOTRFU OF AGD06-01      TO MOTRFU-TEM OF WORKER(I3).
+SKH010   MOVE NOMFIC-AGD OF AGD06-01  TO NOMFIC-TEM OF WORKER(I3).
+SKH010   MOVE MLTSOC-AGD OF AGD06-01  TO MLTSOC-TEM OF WORKER(I3).
+SKH010   MOVE MONMVT-AGD OF AGD06-01  TO MONMVT-TEM OF WORKER(I3).
          
-         @WRITE,AGD06-01,XX.
+SKH005   IF SIMUL-YES OF ZST005
+SKH005      PERFORM PRG-REPORT-TALLY THRU PRG-REPORT-TALLY-FN
+SKH005   ELSE
+         @WRITE,AGD06-01,XX
           IF NOT ACCESS-OK
              @CWERR,ZST005,"ZST00503","AGD06-01",\
                            ,"I","1","5","Y","15"
-          END-IF.
-      
+SKH003    ELSE
+SKH010       EVALUATE NOMFIC OF ZST005
+SKH010       WHEN "ANG"
+SKH010          MOVE NUMMEM OF ZSL04-01 TO RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH010       WHEN "BEN"
+SKH010          MOVE NUMCPT OF ZSD04-01 TO RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH010       WHEN "OTH"
+SKH010          MOVE NUMCPT OF ZSD05-01 TO RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH010       WHEN "PYR"
+SKH010          MOVE NUMCPT OF ZSD06-01 TO RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH010       END-EVALUATE
+SKH003       MOVE NUMSEQ     OF WORKER TO RSTPNT-NUMSEQ OF RSTPNT-AREA
+SKH003       PERFORM SAVE-RESTART-POINT THRU SAVE-RESTART-POINT-FN
+          END-IF
+SKH005   END-IF.
+
         WRITE-AGD06-FN.
       *----------------*
            EXIT.
 
 
+SKH007  WRITE-AGD06-INS.
+SKH007 *----------------*
+SKH007* Posts the monthly insurance slice (MONCHR OF ZSD02-01(2)/12,
+SKH007* already folded into MONRBT-TOT by START-CDD33) as its own
+SKH007* AGD06-01 line instead of only as part of the loan repayment
+SKH007* total, so it can be told apart on the ledger. Drives the same
+SKH007* WRITE-AGD06 the capital/interest line uses, just with MONMVT
+SKH007* swapped out for the insurance amount and INSIND-AGD set.
+SKH007
+SKH011* The capital/interest line just posted by WRITE-AGD06 already
+SKH011* holds this detail row's TABTEM(I3) slot - advance I3 to a fresh
+SKH011* slot first so this insurance line gets its own REFLOT/NUMTEC
+SKH011* identity instead of overwriting it, or REWRITE-AGD06 would flip
+SKH011* the insurance line instead of the capital/interest line on an
+SKH011* over-collection reversal.
+SKH011     ADD 1 TO I3 OF WORKER
+SKH011     GIVING I3 OF WORKER.
+SKH007
+SKH007     MOVE MONMVT OF WORKER      TO MONMVT-SAV OF WORKER.
+SKH007     MOVE MONINS-TOT OF WORKER  TO MONMVT     OF WORKER.
+SKH007     MOVE "Y"                   TO SWIINS OF WORKER.
+SKH007
+SKH007     PERFORM WRITE-AGD06 THRU WRITE-AGD06-FN.
+SKH007
+SKH007     MOVE "N"                   TO SWIINS OF WORKER.
+SKH007     MOVE MONMVT-SAV OF WORKER  TO MONMVT OF WORKER.
+SKH007
+SKH007  WRITE-AGD06-INS-FN.
+SKH007 *-------------------*
+SKH007     EXIT.
+
+
 ZZ00AL  REWRITE-AGD06.
 ZZ00AL*---------------*
 ZZ00AL
 ZZ00AL     PERFORM VARYING I3 FROM 1 BY 1
 ZZ00AL        UNTIL I3 > SWIMAX OF WORKER
-ZZ00AL     INITIALIZE AGD06-01 
-ZZ00AL     MOVE REFLOT-TEM OF WORKER(I3) TO REFLOT OF AGD06-01 
-ZZ00AL     MOVE NUMTEC-TEM OF WORKER(I3) TO NUMTEC OF AGD06-01 
-ZZ00AL     @READZ,"1",AGD06-01,XX 
+SKH010     IF SIMUL-YES OF ZST005
+SKH010*       No disk record to @READZ back under a dry run - WRITE-AGD06
+SKH010*       already tallied this posting as accepted straight off the
+SKH010*       working-storage AGD06-01, so flip that same tally in place.
+SKH010        IF MOTRFU-TEM OF WORKER(I3) = "00"
+SKH010           PERFORM REWRITE-AGD06-SIMUL THRU REWRITE-AGD06-SIMUL-FN
+SKH010        END-IF
+SKH010     ELSE
+ZZ00AL     INITIALIZE AGD06-01
+ZZ00AL     MOVE REFLOT-TEM OF WORKER(I3) TO REFLOT OF AGD06-01
+ZZ00AL     MOVE NUMTEC-TEM OF WORKER(I3) TO NUMTEC OF AGD06-01
+ZZ00AL     @READZ,"1",AGD06-01,XX
 ZZ00AL        IF ACCESS-OK
-ZZ00AL           IF MOTRFU OF AGD06-01 = "00" 
+ZZ00AL           IF MOTRFU OF AGD06-01 = "00"
 ZZ00AL           MOVE "07"               TO MOTRFU OF AGD06-01
 ZZ00AL           MOVE "2001"             TO STAEVT OF AGD06-01
-ZZ00AL           @REWRITE,AGD06-01,XX 
+ZZ00AL           @REWRITE,AGD06-01,XX
 ZZ00AL              IF NOT ACCESS-OK
 ZZ00AL              @CWERR,ZST005,"ZST00503","AGD06-01",\
 ZZ00AL                     ,"I","1","5","Y","15"
 ZZ00AL              END-IF
 ZZ00AL           END-IF
 ZZ00AL        END-IF
-ZZ00AL     END-PERFORM. 
+SKH010     END-IF
+ZZ00AL     END-PERFORM.
 ZZ00AL
 ZZ00AL  REWRITE-AGD06-FN.
       *----------------*
            EXIT.
 
+SKH010  REWRITE-AGD06-SIMUL.
+SKH010*--------------------*
+SKH010* Mirrors what a real run gets for free: REWRITE-AGD06 flips the
+SKH010* disk record, and the next PRG-REPORT-ACC readback re-tallies
+SKH010* every row from scratch so TOTNOM/TOTSOC/TOTERR come out right
+SKH010* either way. A SIMUL run never writes or rereads anything, so the
+SKH010* accepted tally PRG-REPORT-TALLY already added for this posting
+SKH010* (captured at WRITE-AGD06 time into the TABTEM "TEM" fields) has
+SKH010* to be moved back out and re-added as a "07" reject by hand.
+
+SKH010     PERFORM VARYING I4 FROM 1 BY 1 UNTIL I4 > 4
+SKH010        IF TOTNOM-COD OF WORKER(I4) = NOMFIC-TEM OF WORKER(I3)
+SKH010           SUBTRACT 1 FROM TOTNOM-CNT-OK OF WORKER(I4)
+SKH010           SUBTRACT MONMVT-TEM OF WORKER(I3)
+SKH010              FROM TOTNOM-MNT-OK OF WORKER(I4)
+SKH010           ADD 1 TO TOTNOM-CNT-KO OF WORKER(I4)
+SKH010           ADD MONMVT-TEM OF WORKER(I3)
+SKH010              TO TOTNOM-MNT-KO OF WORKER(I4)
+SKH010           MOVE 5 TO I4
+SKH010        END-IF
+SKH010     END-PERFORM.
+
+SKH010     PERFORM VARYING I6 FROM 1 BY 1 UNTIL I6 > NBSOC OF WORKER
+SKH010        IF TOTSOC-SOC OF WORKER(I6) = MLTSOC-TEM OF WORKER(I3)
+SKH010           AND TOTSOC-NOM OF WORKER(I6) = NOMFIC-TEM OF WORKER(I3)
+SKH010           SUBTRACT 1 FROM TOTSOC-CNT-OK OF WORKER(I6)
+SKH010           SUBTRACT MONMVT-TEM OF WORKER(I3)
+SKH010              FROM TOTSOC-MNT-OK OF WORKER(I6)
+SKH010           ADD 1 TO TOTSOC-CNT-KO OF WORKER(I6)
+SKH010           ADD MONMVT-TEM OF WORKER(I3)
+SKH010              TO TOTSOC-MNT-KO OF WORKER(I6)
+SKH010           MOVE 99 TO I6
+SKH010        END-IF
+SKH010     END-PERFORM.
+
+SKH010     MOVE "N" TO SWIFND OF WORKER.
+SKH010     PERFORM VARYING I5 FROM 1 BY 1 UNTIL I5 > NBERR OF WORKER
+SKH010        IF TOTERR-NOM OF WORKER(I5) = NOMFIC-TEM OF WORKER(I3)
+SKH010           AND TOTERR-COD OF WORKER(I5) = "07"
+SKH010           ADD 1 TO TOTERR-CNT OF WORKER(I5)
+SKH010           ADD MONMVT-TEM OF WORKER(I3)
+SKH010              TO TOTERR-MNT OF WORKER(I5)
+SKH010           MOVE "Y" TO SWIFND OF WORKER
+SKH010           MOVE 99 TO I5
+SKH010        END-IF
+SKH010     END-PERFORM.
+
+SKH010     IF SWIFND OF WORKER NOT = "Y"
+SKH010        AND NBERR OF WORKER < 30
+SKH010        ADD 1 TO NBERR OF WORKER
+SKH010        MOVE NBERR OF WORKER          TO I5 OF WORKER
+SKH010        MOVE NOMFIC-TEM OF WORKER(I3) TO TOTERR-NOM OF WORKER(I5)
+SKH010        MOVE "07"                     TO TOTERR-COD OF WORKER(I5)
+SKH010        MOVE 1                        TO TOTERR-CNT OF WORKER(I5)
+SKH010        MOVE MONMVT-TEM OF WORKER(I3) TO TOTERR-MNT OF WORKER(I5)
+SKH010     END-IF.
+
+SKH010  REWRITE-AGD06-SIMUL-FN.
+SKH010*--------------------*
+SKH010     EXIT.
+
 
         LUMP-SUM.
       *----------*
 
+SKH011* MONINS-TOT is only computed by START-CDD33, below - zero it
+SKH011* here so the pre-migration early-exit branch ahead of that
+SKH011* PERFORM can never post an insurance slice left over from
+SKH011* whichever earlier record last ran START-CDD33.
+SKH011  MOVE 0 TO MONINS-TOT OF WORKER.
+
         MOVE NUMCPT-THA OF WORKER TO NUMCPT-CDD OF WORKER.
 
 ZZ005T* Read the initial (before migratio)n amount for monthly repayment
@@ -871,6 +1530,9 @@ ZZ00AB  END-EVALUATE
 
 ZZ005T   MOVE "N"             TO SWIERR OF WORKER
 ZZ005T   PERFORM WRITE-AGD06 THRU WRITE-AGD06-FN
+SKH011* This pre-migration match is against MONRBT-TOT before
+SKH011* START-CDD33 folds in the insurance slice (below), so a record
+SKH011* landing here never paid an insurance portion - no INS line.
 ZZ005T   GO LUMP-SUM-FN
 ZZ005T  END-IF.
 
@@ -927,6 +1589,9 @@ ZZ00AB  END-EVALUATE
 
           MOVE "N"            TO SWIERR OF WORKER
           PERFORM WRITE-AGD06 THRU WRITE-AGD06-FN
+SKH007    IF NOMFIC OF ZST005 = "ANG" AND MONINS-TOT OF WORKER > 0
+SKH007       PERFORM WRITE-AGD06-INS THRU WRITE-AGD06-INS-FN
+SKH007    END-IF
         ELSE
           PERFORM START-ZZ2 THRU START-ZZ2-FN
           IF SWIERR OF WORKER = "Y"
@@ -1035,6 +1700,9 @@ ZZ005T* END-IF.
       * We add the portion of insurance to be repaid every month to 
       * loan monthly repayment
       *
+SKH007  COMPUTE MONINS-TOT OF WORKER = MONCHR OF ZSD02-01(2) / 12
+SKH007  END-COMPUTE.
+
         COMPUTE MONRBT-TOT OF WORKER = MONRBT-TOT OF WORKER +
                             ( MONCHR OF ZSD02-01(2) / 12)
         END-COMPUTE.
@@ -1051,8 +1719,19 @@ TMPUAT  PERFORM CALL-FCRP THRU CALL-FCRP-FN.
 
          MOVE "N"                   TO SWISTP-ZZ2 OF WORKER.
 
-         PERFORM VARYING I1 FROM 1 BY 1         
-         UNTIL I1 = 99 
+SKH009   IF ZZ2-CACHE-YES OF WORKER
+SKH009      AND ZZ2-CACHE-NUMCPT OF WORKER = NUMCPT-THA OF WORKER
+SKH009*    TABMVT for this account is still the one the cache was built
+SKH009*    for - reuse it instead of rescanning TAD01-01 from "ZZ2".
+SKH009      PERFORM RESTORE-ZZ2-CACHE THRU RESTORE-ZZ2-CACHE-FN
+SKH009      IF SWIERR OF WORKER = "Y"
+SKH009         GO START-ZZ2-FN
+SKH009      END-IF
+SKH009      GO ZZ2-SCAN-DONE
+SKH009   END-IF.
+
+         PERFORM VARYING I1 FROM 1 BY 1
+         UNTIL I1 = 99
           MOVE SPACES               TO NUMCPT-TAB OF WORKER(I1)
           MOVE SPACES               TO MONTB1-TAB OF WORKER(I1)
          END-PERFORM.
@@ -1071,17 +1750,21 @@ TMPUAT  PERFORM CALL-FCRP THRU CALL-FCRP-FN.
          ELSE
            MOVE "Y"                               TO SWIERR OF WORKER
            MOVE "02"                              TO CODERR OF WORKER
+SKH009     PERFORM SAVE-ZZ2-CACHE THRU SAVE-ZZ2-CACHE-FN
            GO START-ZZ2-FN
          END-IF.
 
       *-->Loop
-          
+
          PERFORM LOOP-ZZ2 THRU LOOP-ZZ2-FN
                        UNTIL NOT ACCESS-OK
                        OR SWISTP-ZZ2 OF WORKER = "Y"
                        OR SWIERR     OF WORKER = "Y".
 
+SKH009   PERFORM SAVE-ZZ2-CACHE THRU SAVE-ZZ2-CACHE-FN.
 
+SKH009 ZZ2-SCAN-DONE.
+SKH009*---------------*
 
 ZZ00A0*  IF MONRPY  OF WORKER NOT = MONMVT OF WORKER
 ZZ00A0   IF MONRPY  OF WORKER > MONMVT OF WORKER
@@ -1108,6 +1791,14 @@ ZZ00B0   ELSE
 ZZ00B0* to remove the wrong dedtot for Bendahari...
 ZZ00B0     COMPUTE DEDTOT OF WORKER = MONMVT OF WORKER * 100
 ZZ00B0   END-IF
+SKH011
+SKH011   WHEN "PYR"
+SKH011*    PYR carries no OTH/BEN-style exact-match requirement (not
+SKH011*    part of that rule's scope), but still needs its own DEDTOT
+SKH011*    so a genuine CODERR "04" over-collection - flagged above by
+SKH011*    the MONRPY/MONMVT check, which is not limited to one format -
+SKH011*    does not report whatever a prior record left in DEDTOT.
+SKH011     COMPUTE DEDTOT OF WORKER = MONMVT OF WORKER * 100
 ZZ00B0   END-EVALUATE.
 
 ZZ005T   IF SWISTP-ZZ2 OF WORKER = "Y"
@@ -1123,7 +1814,17 @@ ZZ00A0        SUBTRACT MONRPY        OF WORKER
 ZZ00A0                 FROM DEDTOT   OF WORKER
 ZZ00A0                 GIVING DEDTOT OF WORKER.
 
-      * Write as many AGD06 as the I1 number of elements 
+      * --> Unallocated-funds exception listing: the deduction receipt
+      *     did not fully apply against the member's CDD33 schedule.
+      *     Limited to CODERR "04" - on the BEN/OTH "07" mismatch
+      *     branch above DEDTOT is never recomputed against the actual
+      *     receipt, so it carries no meaningful unallocated figure.
+SKH004   IF CODERR OF WORKER = "04"
+SKH004      AND DEDTOT OF WORKER > 0
+SKH004      PERFORM WRITE-UNALLOC THRU WRITE-UNALLOC-FN
+SKH004   END-IF.
+
+      * Write as many AGD06 as the I1 number of elements
          IF SWIERR OF WORKER NOT = "Y" 
           PERFORM VARYING I2 FROM 1 BY 1 
           UNTIL I2 > I1
@@ -1136,6 +1837,25 @@ ZZ00A0                 GIVING DEDTOT OF WORKER.
            EXIT.
 
 
+SKH004  WRITE-UNALLOC.
+SKH004 *--------------*
+SKH004     MOVE SPACES TO LIGNE OF AGR006-01.
+SKH004     MOVE DEDTOT OF WORKER TO CNT-EDIT OF WORKER.
+SKH004     STRING "NUMCPT="
+SKH004            NUMCPT-THA OF WORKER
+SKH004            " CODERR="
+SKH004            CODERR OF WORKER
+SKH004            " UNALLOC DEDTOT="
+SKH004            CNT-EDIT OF WORKER
+SKH004            DELIMITED BY SIZE INTO LIGNE OF AGR006-01
+SKH004     END-STRING.
+SKH004     @WRITE,AGR006-01,XX.
+
+SKH004  WRITE-UNALLOC-FN.
+SKH004 *-----------------*
+SKH004     EXIT.
+
+
         LOOP-ZZ2.
       *----------*
          MOVE ARGTBL OF TAD01-01 (14:12)  TO NUMCPT-CDD OF WORKER.
@@ -1162,6 +1882,41 @@ TMPUAT*  END-IF.
       *-------------*
            EXIT.
 
+SKH009 SAVE-ZZ2-CACHE.
+SKH009*---------------*
+SKH009* Remembers the TABMVT just built (or the "not found" outcome)
+SKH009* against its NUMCPT-THA, so the next START-ZZ2 call for the same
+SKH009* account - a later input row for the same member - can skip the
+SKH009* TAD01-01 "ZZ2" scan entirely instead of repeating it.
+
+SKH009     MOVE NUMCPT-THA OF WORKER  TO ZZ2-CACHE-NUMCPT OF WORKER.
+SKH009     MOVE "Y"                   TO ZZ2-CACHE-SWI    OF WORKER.
+SKH009     MOVE I1     OF WORKER      TO ZZ2-CACHE-I1     OF WORKER.
+SKH009     MOVE MONRPY OF WORKER      TO ZZ2-CACHE-MONRPY OF WORKER.
+SKH009     MOVE SWIERR OF WORKER      TO ZZ2-CACHE-SWIERR OF WORKER.
+SKH009     MOVE CODERR OF WORKER      TO ZZ2-CACHE-CODERR OF WORKER.
+SKH009     MOVE TABMVT OF WORKER      TO TABMVT-CACHE     OF WORKER.
+
+SKH009 SAVE-ZZ2-CACHE-FN.
+SKH009*------------------*
+SKH009     EXIT.
+
+SKH009 RESTORE-ZZ2-CACHE.
+SKH009*------------------*
+SKH009* Mirror of SAVE-ZZ2-CACHE: puts the cached TABMVT/MONRPY/I1 and
+SKH009* the scan's own SWIERR/CODERR outcome back into the live fields
+SKH009* START-ZZ2's callers already expect.
+
+SKH009     MOVE ZZ2-CACHE-I1     OF WORKER  TO I1     OF WORKER.
+SKH009     MOVE ZZ2-CACHE-MONRPY OF WORKER  TO MONRPY OF WORKER.
+SKH009     MOVE ZZ2-CACHE-SWIERR OF WORKER  TO SWIERR OF WORKER.
+SKH009     MOVE ZZ2-CACHE-CODERR OF WORKER  TO CODERR OF WORKER.
+SKH009     MOVE TABMVT-CACHE     OF WORKER  TO TABMVT OF WORKER.
+
+SKH009 RESTORE-ZZ2-CACHE-FN.
+SKH009*---------------------*
+SKH009     EXIT.
+
 
        WRITE-AGD06-TAB.
       *----------------*
@@ -1169,6 +1924,10 @@ TMPUAT*  END-IF.
       *obtain NUMSEQ
          INITIALIZE AGD06-01
          MOVE REFOPN OF WORKER (1:10) TO REFLOT     OF AGD06-01.
+SKH001   MOVE NOMFIC OF ZST005         TO NOMFIC-AGD OF AGD06-01.
+SKH001   MOVE MONTB1-TAB OF WORKER(I2) TO MONMVT-AGD OF AGD06-01.
+SKH006   MOVE MLTSOC OF CW-ITF         TO MLTSOC-AGD OF AGD06-01.
+SKH007   MOVE SWIINS OF WORKER        TO INSIND-AGD OF AGD06-01.
 
          MOVE ALL ZERO TO NUMSEQ OF WORKER.
 
@@ -1226,6 +1985,15 @@ TMPUAT*  END-IF.
                  MOVE  "0.00"                 TO MONMVT OF ZSD05-01
               END-IF
 
+SKH002     WHEN "PYR"
+SKH002       MOVE  NUMCPT-TAB OF WORKER (I2)  TO NUMCPT OF ZSD06-01
+
+SKH002       @MONTAN,"O","4",MONTB1-TAB OF WORKER(I2),\
+SKH002        MONMVT OF ZSD06-01,,XX
+SKH002        IF CODRET OF CWFRMT NOT = "00"
+SKH002           MOVE  "0.00"                 TO MONMVT OF ZSD06-01
+SKH002        END-IF
+
            END-EVALUATE.
 
 
@@ -1239,18 +2007,42 @@ TMPUAT*  END-IF.
           MOVE  ZSD04-01              TO DONEVT    OF AGD06-01
          WHEN "OTH"
           MOVE  ZSD05-01              TO DONEVT    OF AGD06-01
+SKH002   WHEN "PYR"
+SKH002    MOVE  ZSD06-01              TO DONEVT    OF AGD06-01
          END-EVALUATE.
 
          MOVE TYPEVT OF ZST005        TO TYPEVT    OF AGD06-01.
 
 ZZ00AL   MOVE REFLOT OF AGD06-01      TO REFLOT-TEM OF WORKER(I3).
 ZZ00AL   MOVE NUMTEC OF AGD06-01      TO NUMTEC-TEM OF WORKER(I3).
-
-         @WRITE,AGD06-01,XX.
+SKH010   MOVE MOTRFU OF AGD06-01      TO MOTRFU-TEM OF WORKER(I3).
+SKH010   MOVE NOMFIC-AGD OF AGD06-01  TO NOMFIC-TEM OF WORKER(I3).
+SKH010   MOVE MLTSOC-AGD OF AGD06-01  TO MLTSOC-TEM OF WORKER(I3).
+SKH010   MOVE MONMVT-AGD OF AGD06-01  TO MONMVT-TEM OF WORKER(I3).
+
+SKH005   IF SIMUL-YES OF ZST005
+SKH005      PERFORM PRG-REPORT-TALLY THRU PRG-REPORT-TALLY-FN
+SKH005   ELSE
+         @WRITE,AGD06-01,XX
           IF NOT ACCESS-OK
              @CWERR,ZST005,"ZST00503","AGD06-01",\
                            ,"I","1","5","Y","15"
-          END-IF.
+SKH003    ELSE
+SKH010       EVALUATE NOMFIC OF ZST005
+SKH010       WHEN "ANG"
+SKH010          MOVE NUMMEM OF ZSL04-01 TO RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH010       WHEN "BEN"
+SKH010          MOVE NUMCPT OF ZSD04-01 TO RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH010       WHEN "OTH"
+SKH010          MOVE NUMCPT OF ZSD05-01 TO RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH010       WHEN "PYR"
+SKH010          MOVE NUMCPT OF ZSD06-01 TO RSTPNT-NUMCPT OF RSTPNT-AREA
+SKH010       END-EVALUATE
+SKH003       MOVE NUMSEQ     OF WORKER      TO RSTPNT-NUMSEQ OF
+SKH003               RSTPNT-AREA
+SKH003       PERFORM SAVE-RESTART-POINT THRU SAVE-RESTART-POINT-FN
+          END-IF
+SKH005   END-IF.
 
 
         WRITE-AGD06-TAB-FN.
@@ -1279,6 +2071,12 @@ ZZ00AL   MOVE NUMTEC OF AGD06-01      TO NUMTEC-TEM OF WORKER(I3).
                    "01"
                    INTO RPYMTH-INT OF WORKER
             END-STRING
+      *Payroll-Deduction File
+SKH002   WHEN "PYR"
+SKH002      STRING RPYMTH OF ZSD06-01
+SKH002             "01"
+SKH002             INTO RPYMTH-INT OF WORKER
+SKH002      END-STRING
         END-EVALUATE.
 
         @DATE,"O","0",RPYMTH-INT OF WORKER, RPYMTH-EXT OF WORKER,XX
