@@ -0,0 +1,45 @@
+      *****************************************************************
+      *  AGD06-01 : posting/rejection table fed by ZST005 (and read   *
+      *             back by its control-total report and by the      *
+      *             re-drive program for rejected rows).              *
+      *  Key "1"  = REFLOT + NUMTEC  (unique, generated per posting)  *
+      *  Key "2"  = STAEVT           (alternate, groups rejects)      *
+      *****************************************************************
+       01  AGD06-01.
+           03  REFLOT                     PIC X(10).
+           03  NUMTEC                     PIC X(06).
+           03  MOTRFU                     PIC X(02).
+           03  STAEVT                     PIC X(04).
+           03  TYPEVT                     PIC X(02).
+           03  DONEVT                     PIC X(200).
+      *****************************************************************
+      *  Alternate views of DONEVT, one per NOMFIC-AGD format, so the *
+      *  re-drive program can get back the original input fields it   *
+      *  needs to retry the ZZ1/ZZ4 mapping lookup on a rejected row.  *
+      *****************************************************************
+SKH008     03  DONEVT-ANG REDEFINES DONEVT.
+SKH008         05  DONEVT-ANG-TYPROW          PIC X(01).
+SKH008         05  DONEVT-ANG-NUMIDT          PIC X(04).
+SKH008         05  DONEVT-ANG-TYPDED          PIC X(02).
+SKH008         05  DONEVT-ANG-NUMMEM          PIC X(12).
+SKH008         05  FILLER                     PIC X(181).
+SKH008     03  DONEVT-BEN REDEFINES DONEVT.
+SKH008         05  DONEVT-BEN-TYPREC          PIC X(01).
+SKH008         05  DONEVT-BEN-NUMCPT          PIC X(12).
+SKH008         05  DONEVT-BEN-NUMIDT          PIC X(04).
+SKH008         05  DONEVT-BEN-TYPDED-LOA      PIC X(02).
+SKH008         05  FILLER                     PIC X(181).
+SKH008     03  DONEVT-OTH REDEFINES DONEVT.
+SKH008         05  DONEVT-OTH-IDTCLI          PIC X(04).
+SKH008         05  DONEVT-OTH-NUMCPT          PIC X(12).
+SKH008         05  FILLER                     PIC X(184).
+SKH008     03  DONEVT-PYR REDEFINES DONEVT.
+SKH008         05  DONEVT-PYR-NUMAJA          PIC X(04).
+SKH008         05  DONEVT-PYR-NUMCPT          PIC X(12).
+SKH008         05  FILLER                     PIC X(184).
+SKH001     03  NOMFIC-AGD                 PIC X(03).
+SKH001     03  MONMVT-AGD                 PIC S9(14)V9(02) COMP-3.
+SKH006     03  MLTSOC-AGD                 PIC 9(01).
+SKH007     03  INSIND-AGD                 PIC X(01).
+SKH007         88  INSIND-YES                 VALUE "Y".
+SKH007         88  INSIND-NO                  VALUE "N", SPACE.
